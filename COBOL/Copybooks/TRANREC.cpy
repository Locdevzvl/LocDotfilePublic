@@ -0,0 +1,10 @@
+      * Shared NUMA/NUMB/RES transaction layout, common to
+      * sumTwoNumber and any future program reading the same
+      * transaction file.
+       01 NUMA PIC X(5).
+       01 TMP-NUMA REDEFINES NUMA.
+           05 NUMA-FINAL PIC 9(5).
+       01 NUMB PIC X(5).
+       01 TMP-NUMB REDEFINES NUMB.
+           05 NUMB-FINAL PIC 9(5).
+       01 RES PIC 9(6).
