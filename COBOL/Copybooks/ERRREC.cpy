@@ -0,0 +1,13 @@
+      * Shared error-record layout for the utility program suite, so
+      * every program that logs a processing error writes the same
+      * shape of line instead of inventing its own STRING each time.
+       01  ERROR-RECORD.
+           05 ERROR-PROGRAM-ID      PIC X(08).
+           05 ERROR-DATE            PIC 9(08).
+           05 ERROR-TIME            PIC 9(08).
+           05 ERROR-SEVERITY        PIC X(01).
+               88 ERROR-SEVERITY-INFO     VALUE 'I'.
+               88 ERROR-SEVERITY-WARNING  VALUE 'W'.
+               88 ERROR-SEVERITY-ERROR    VALUE 'E'.
+           05 ERROR-RECORD-NUM      PIC 9(06).
+           05 ERROR-TEXT            PIC X(38).
