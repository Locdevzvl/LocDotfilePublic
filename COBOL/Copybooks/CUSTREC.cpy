@@ -0,0 +1,8 @@
+      * Shared CUSTMAST record layout - CUSTSTD and NAMETRNC both read
+      * this physical file and must agree on its shape; the true
+      * layout carries the full 50-byte name (NAMETRNC's truncation
+      * check needs the whole field) followed by the 30-byte address.
+       01  CUSTOMER-RECORD.
+           05 CUST-ID              PIC 9(06).
+           05 CUST-NAME            PIC A(50).
+           05 CUST-ADDRESS         PIC A(30).
