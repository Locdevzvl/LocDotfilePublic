@@ -2,18 +2,67 @@
        PROGRAM-ID. printHelloWorld.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUN-LOG-FILE ASSIGN TO "RUNLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUN-LOG-STATUS.
+
        DATA DIVISION.
+
+       FILE SECTION.
+       FD  RUN-LOG-FILE
+           RECORDING MODE IS F.
+       01  RUN-LOG-RECORD             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-RUN-LOG-STATUS          PIC XX.
+       01  WS-RUN-DATE                PIC 9(8).
+       01  WS-RUN-TIME                PIC 9(8).
+       01  WS-JOB-ID                  PIC X(8) VALUE 'PRTHELLO'.
+       01  WS-RETURN-CODE-DISPLAY     PIC 9(4).
+       01  WS-FINAL-RETURN-CODE       PIC 9(4) VALUE ZERO.
+
        PROCEDURE DIVISION.
        MAIN SECTION.
        MAIN-START.
+           PERFORM WRITE-STARTUP-BANNER.
            PERFORM PRINT.
            PERFORM PRINT-START.
        MAIN-EXIT.
+           MOVE WS-FINAL-RETURN-CODE TO RETURN-CODE.
            STOP RUN.
-       
+
+       WRITE-STARTUP-BANNER SECTION.
+       WRITE-STARTUP-BANNER-START.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           MOVE RETURN-CODE TO WS-RETURN-CODE-DISPLAY.
+           OPEN EXTEND RUN-LOG-FILE.
+           IF WS-RUN-LOG-STATUS = '05' OR WS-RUN-LOG-STATUS = '35'
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF.
+           STRING 'START-OF-DAY DATE: ' DELIMITED BY SIZE
+                  WS-RUN-DATE DELIMITED BY SIZE
+                  ' TIME: ' DELIMITED BY SIZE
+                  WS-RUN-TIME DELIMITED BY SIZE
+                  ' JOB: ' DELIMITED BY SIZE
+                  WS-JOB-ID DELIMITED BY SIZE
+                  ' RC: ' DELIMITED BY SIZE
+                  WS-RETURN-CODE-DISPLAY DELIMITED BY SIZE
+                  INTO RUN-LOG-RECORD.
+           WRITE RUN-LOG-RECORD.
+           CLOSE RUN-LOG-FILE.
+           IF WS-RUN-LOG-STATUS NOT = '00'
+               MOVE 4 TO WS-FINAL-RETURN-CODE
+           ELSE
+               MOVE 0 TO WS-FINAL-RETURN-CODE
+           END-IF.
+       WRITE-STARTUP-BANNER-EXIT.
+           EXIT.
+
        PRINT SECTION.
        PRINT-START.
            DISPLAY "Hello World!!".
        PRINT-END.
            EXIT.
-       
\ No newline at end of file
