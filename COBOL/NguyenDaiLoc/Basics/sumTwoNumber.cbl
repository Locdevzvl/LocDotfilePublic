@@ -1,50 +1,638 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. sumTwoNumber.
-       
+
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+           SELECT RESULT-FILE ASSIGN TO "RESFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULT-STATUS.
+           SELECT REJECT-FILE ASSIGN TO "REJFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+           SELECT ERROR-FILE ASSIGN TO "ERRFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERROR-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT CONTROL-FILE ASSIGN TO "RUNCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+           SELECT NLIST-FILE ASSIGN TO "NLISTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NLIST-STATUS.
+           SELECT NRES-FILE ASSIGN TO "NRESFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NRES-STATUS.
+           SELECT RESULT-CSV-FILE ASSIGN TO "RESCSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULT-CSV-STATUS.
+           SELECT TRAN-INDEXED-FILE ASSIGN TO "TRANIDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TRAN-ID-KEY
+               FILE STATUS IS WS-TRAN-INDEXED-STATUS.
+           SELECT REFLIST-FILE ASSIGN TO "REFLIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REFLIST-STATUS.
 
        DATA DIVISION.
 
+       FILE SECTION.
+       FD  TRAN-FILE
+           RECORDING MODE IS F.
+       01  TRAN-RECORD.
+           05 TRAN-NUMA PIC X(5).
+           05 TRAN-NUMB PIC X(5).
+
+       FD  RESULT-FILE
+           RECORDING MODE IS F.
+       01  RESULT-RECORD            PIC X(80).
+
+       FD  REJECT-FILE
+           RECORDING MODE IS F.
+       01  REJECT-RECORD            PIC X(60).
+
+       FD  ERROR-FILE
+           RECORDING MODE IS F.
+           COPY ERRREC.
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD         PIC 9(6).
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-RECORD              PIC X(60).
+
+       FD  CONTROL-FILE
+           RECORDING MODE IS F.
+       01  CONTROL-RECORD.
+           05 CONTROL-MODE           PIC X(01).
+           05 CONTROL-INQUIRY-DATE   PIC 9(08).
+           05 CONTROL-CSV-FLAG       PIC X(01).
+
+       FD  NLIST-FILE
+           RECORDING MODE IS F.
+       01  NLIST-RECORD.
+           05 NLIST-COUNT            PIC 9(02).
+           05 NLIST-AMOUNT           PIC 9(05)
+                                     OCCURS 1 TO 20 TIMES
+                                     DEPENDING ON NLIST-COUNT.
+
+       FD  NRES-FILE
+           RECORDING MODE IS F.
+       01  NRES-RECORD               PIC X(40).
+
+       FD  RESULT-CSV-FILE
+           RECORDING MODE IS F.
+       01  RESULT-CSV-RECORD         PIC X(20).
+
+      * High-volume transaction file, keyed by transaction id so a
+      * large run can process transactions by key instead of paying
+      * for a full sequential pass of TRANFILE every time.
+       FD  TRAN-INDEXED-FILE
+           RECORDING MODE IS F.
+       01  TRAN-INDEXED-RECORD.
+           05 TRAN-ID-KEY            PIC 9(06).
+           05 TRAN-IDX-NUMA          PIC X(05).
+           05 TRAN-IDX-NUMB          PIC X(05).
+
+      * Optional list of transaction ids to reprocess directly by key
+      * instead of rescanning the whole indexed file; when present,
+      * RUN-INDEXED-MODE looks up only these flagged records.
+       FD  REFLIST-FILE
+           RECORDING MODE IS F.
+       01  REFLIST-RECORD.
+           05 REFLIST-KEY            PIC 9(06).
+
        WORKING-STORAGE SECTION.
-       01 NUMA PIC X(5).
-       01 TMP REDEFINES NUMA.
-           05 NUMA-FINAL PIC 9(5).
-       01 NUMB PIC X(5).
-       01 TMP REDEFINES NUMB.
-           05 NUMB-FINAL PIC 9(5).
-       01 RES PIC 9(6).
+       COPY TRANREC.
+
+       01  WS-FILE-STATUS.
+           05 WS-TRAN-STATUS        PIC XX.
+           05 WS-RESULT-STATUS      PIC XX.
+           05 WS-REJECT-STATUS      PIC XX.
+           05 WS-ERROR-STATUS       PIC XX.
+           05 WS-CHECKPOINT-STATUS  PIC XX.
+           05 WS-AUDIT-STATUS       PIC XX.
+           05 WS-CONTROL-STATUS     PIC XX.
+           05 WS-NLIST-STATUS       PIC XX.
+           05 WS-NRES-STATUS        PIC XX.
+           05 WS-RESULT-CSV-STATUS  PIC XX.
+           05 WS-TRAN-INDEXED-STATUS PIC XX.
+           05 WS-REFLIST-STATUS      PIC XX.
+       01  WS-EOF-SW                PIC X VALUE 'N'.
+           88 WS-EOF                VALUE 'Y'.
+       01  WS-RECORD-NUMBER          PIC 9(6) VALUE ZERO.
+       01  WS-RUN-RECORD-COUNT       PIC 9(6) VALUE ZERO.
+       01  WS-RECORD-VALID-SW        PIC X VALUE 'Y'.
+           88 WS-RECORD-VALID        VALUE 'Y'.
+           88 WS-RECORD-REJECTED     VALUE 'N'.
+       01  REJ-BAD-VALUE              PIC X(5).
+       01  WS-REJECT-COUNT            PIC 9(6) VALUE ZERO.
+       01  WS-RUN-DATE                PIC 9(8).
+       01  WS-EXPECTED-COUNT          PIC 9(6) VALUE ZERO.
+       01  WS-HASH-TOTAL              PIC 9(10) VALUE ZERO.
+       01  WS-LAST-CHECKPOINT         PIC 9(6) VALUE ZERO.
+       01  WS-CHECKPOINT-INTERVAL     PIC 9(3) VALUE 10.
+       01  WS-CHECKPOINT-REMAINDER    PIC 9(6) VALUE ZERO.
+       01  WS-RUN-TIME                PIC 9(8).
+       01  WS-JOB-ID                  PIC X(8) VALUE 'SUMTWO01'.
+       01  WS-RUN-MODE                PIC X(01) VALUE '2'.
+           88 WS-MODE-TWO-NUMBER        VALUE '2'.
+           88 WS-MODE-N-NUMBER          VALUE 'N'.
+           88 WS-MODE-INQUIRY           VALUE 'I'.
+           88 WS-MODE-INTERACTIVE       VALUE 'A'.
+           88 WS-MODE-INDEXED           VALUE 'X'.
+           88 WS-MODE-SCREEN             VALUE 'S'.
+       01  WS-SCREEN-MESSAGE          PIC X(40) VALUE SPACES.
+       01  WS-N-IDX                   PIC 9(02).
+       01  N-RES                      PIC 9(08).
+       01  WS-INQUIRY-DATE            PIC X(08).
+       01  WS-CSV-OUTPUT-SW           PIC X(01) VALUE 'N'.
+           88 WS-CSV-OUTPUT-ON           VALUE 'Y'.
+       01  WS-REFLIST-EOF-SW          PIC X VALUE 'N'.
+           88 WS-REFLIST-EOF             VALUE 'Y'.
+
+       SCREEN SECTION.
+       01  SS-ENTRY-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE 'SUM TWO NUMBER - DATA ENTRY'.
+           05 LINE 3 COLUMN 1 VALUE 'NUMBER 1: '.
+           05 LINE 3 COLUMN 12 PIC X(5) USING NUMA.
+           05 LINE 4 COLUMN 1 VALUE 'NUMBER 2: '.
+           05 LINE 4 COLUMN 12 PIC X(5) USING NUMB.
+           05 LINE 6 COLUMN 1 PIC X(40) FROM WS-SCREEN-MESSAGE.
 
        PROCEDURE DIVISION.
        MAIN SECTION.
        MAIN-START.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           PERFORM DETERMINE-RUN-MODE.
+           EVALUATE TRUE
+               WHEN WS-MODE-N-NUMBER
+                   PERFORM RUN-N-NUMBER-MODE
+               WHEN WS-MODE-INQUIRY
+                   PERFORM RUN-INQUIRY-MODE
+               WHEN WS-MODE-INTERACTIVE
+                   PERFORM RUN-INTERACTIVE-MODE
+               WHEN WS-MODE-INDEXED
+                   PERFORM RUN-INDEXED-MODE
+               WHEN WS-MODE-SCREEN
+                   PERFORM RUN-SCREEN-MODE
+               WHEN OTHER
+                   PERFORM RUN-TWO-NUMBER-MODE
+           END-EVALUATE.
+       MAIN-EXIT.
+           GOBACK.
+
+       DETERMINE-RUN-MODE SECTION.
+       DETERMINE-RUN-MODE-START.
+           MOVE '2' TO WS-RUN-MODE.
+           OPEN INPUT CONTROL-FILE.
+           IF WS-CONTROL-STATUS = '00'
+               READ CONTROL-FILE
+                   AT END
+                       MOVE '2' TO WS-RUN-MODE
+                   NOT AT END
+                       MOVE CONTROL-MODE TO WS-RUN-MODE
+                       MOVE CONTROL-INQUIRY-DATE TO WS-INQUIRY-DATE
+                       MOVE CONTROL-CSV-FLAG TO WS-CSV-OUTPUT-SW
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF.
+       DETERMINE-RUN-MODE-EXIT.
+           EXIT.
+
+       RUN-N-NUMBER-MODE SECTION.
+       RUN-N-NUMBER-MODE-START.
+           OPEN INPUT NLIST-FILE.
+           OPEN OUTPUT NRES-FILE.
+           MOVE 'N' TO WS-EOF-SW.
+           PERFORM UNTIL WS-EOF
+               READ NLIST-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM SUM-N-LIST
+                       PERFORM WRITE-N-RESULT-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE NLIST-FILE.
+           CLOSE NRES-FILE.
+       RUN-N-NUMBER-MODE-EXIT.
+           EXIT.
+
+       SUM-N-LIST SECTION.
+       SUM-N-LIST-START.
+           MOVE ZERO TO N-RES.
+           PERFORM ADD-ONE-N-AMOUNT
+               VARYING WS-N-IDX FROM 1 BY 1
+               UNTIL WS-N-IDX > NLIST-COUNT.
+       SUM-N-LIST-EXIT.
+           EXIT.
+
+       ADD-ONE-N-AMOUNT SECTION.
+       ADD-ONE-N-AMOUNT-START.
+           ADD NLIST-AMOUNT (WS-N-IDX) TO N-RES.
+       ADD-ONE-N-AMOUNT-EXIT.
+           EXIT.
+
+       WRITE-N-RESULT-RECORD SECTION.
+       WRITE-N-RESULT-RECORD-START.
+           STRING WS-RUN-DATE DELIMITED BY SIZE
+                  ' COUNT: ' DELIMITED BY SIZE
+                  NLIST-COUNT DELIMITED BY SIZE
+                  ' TOTAL: ' DELIMITED BY SIZE
+                  N-RES DELIMITED BY SIZE
+                  INTO NRES-RECORD.
+           WRITE NRES-RECORD.
+       WRITE-N-RESULT-RECORD-EXIT.
+           EXIT.
+
+       RUN-INQUIRY-MODE SECTION.
+       RUN-INQUIRY-MODE-START.
+           MOVE 'N' TO WS-EOF-SW.
+           OPEN INPUT AUDIT-FILE.
+           PERFORM UNTIL WS-EOF
+               READ AUDIT-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM DISPLAY-IF-MATCHING-DATE
+               END-READ
+           END-PERFORM.
+           CLOSE AUDIT-FILE.
+       RUN-INQUIRY-MODE-EXIT.
+           EXIT.
+
+       DISPLAY-IF-MATCHING-DATE SECTION.
+       DISPLAY-IF-MATCHING-DATE-START.
+           IF AUDIT-RECORD (1:8) = WS-INQUIRY-DATE
+               DISPLAY AUDIT-RECORD
+           END-IF.
+       DISPLAY-IF-MATCHING-DATE-EXIT.
+           EXIT.
+
+      * Dual mode switch for ENTER-TWO-NUMBER: when RUNCTL selects
+      * interactive mode the operator keys the pair in at the console
+      * one time (the original console-driven design) instead of the
+      * file-driven batch path in RUN-TWO-NUMBER-MODE.
+       RUN-INTERACTIVE-MODE SECTION.
+       RUN-INTERACTIVE-MODE-START.
+           SET WS-RECORD-VALID TO TRUE.
            PERFORM ENTER-TWO-NUMBER.
-      *    PERFORM CHECK-INPUT.
            PERFORM SUM-TWO-NUMBER.
-       MAIN-EXIT.
-           STOP RUN.
-       
+       RUN-INTERACTIVE-MODE-EXIT.
+           EXIT.
+
+      * High-volume path over the indexed transaction file; reuses
+      * SUM-TWO-NUMBER (with its ON SIZE ERROR trap) and
+      * WRITE-RESULT-RECORD rather than duplicating them.  When
+      * REFLIST is present, only the flagged transaction ids in it are
+      * looked up directly by key (partial reprocessing); otherwise
+      * every record in the file is processed via a keyed scan.
+       RUN-INDEXED-MODE SECTION.
+       RUN-INDEXED-MODE-START.
+           OPEN INPUT TRAN-INDEXED-FILE.
+           OPEN OUTPUT RESULT-FILE.
+           OPEN OUTPUT REJECT-FILE.
+           OPEN INPUT REFLIST-FILE.
+           IF WS-REFLIST-STATUS = '00'
+               PERFORM REPROCESS-FLAGGED-RECORDS UNTIL WS-REFLIST-EOF
+               CLOSE REFLIST-FILE
+           ELSE
+               PERFORM SCAN-ALL-INDEXED-RECORDS
+           END-IF.
+           CLOSE TRAN-INDEXED-FILE.
+           CLOSE RESULT-FILE.
+           CLOSE REJECT-FILE.
+       RUN-INDEXED-MODE-EXIT.
+           EXIT.
+
+      * Direct-lookup path: read each flagged transaction id from
+      * REFLIST and READ the indexed file by key instead of scanning
+      * past every unflagged record.
+       REPROCESS-FLAGGED-RECORDS SECTION.
+       REPROCESS-FLAGGED-RECORDS-START.
+           READ REFLIST-FILE
+               AT END
+                   SET WS-REFLIST-EOF TO TRUE
+               NOT AT END
+                   MOVE REFLIST-KEY TO TRAN-ID-KEY
+                   READ TRAN-INDEXED-FILE
+                       INVALID KEY
+                           DISPLAY 'FLAGGED TRAN ID NOT FOUND: '
+                               TRAN-ID-KEY
+                       NOT INVALID KEY
+                           PERFORM PROCESS-ONE-INDEXED-RECORD
+                   END-READ
+           END-READ.
+       REPROCESS-FLAGGED-RECORDS-EXIT.
+           EXIT.
+
+      * No flagged list on hand - fall back to a full keyed scan of
+      * the indexed file in key sequence.
+       SCAN-ALL-INDEXED-RECORDS SECTION.
+       SCAN-ALL-INDEXED-RECORDS-START.
+           MOVE 'N' TO WS-EOF-SW.
+           MOVE ZERO TO TRAN-ID-KEY.
+           START TRAN-INDEXED-FILE KEY IS NOT LESS THAN TRAN-ID-KEY
+               INVALID KEY
+                   SET WS-EOF TO TRUE
+           END-START.
+           PERFORM UNTIL WS-EOF
+               READ TRAN-INDEXED-FILE NEXT RECORD
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM PROCESS-ONE-INDEXED-RECORD
+               END-READ
+           END-PERFORM.
+       SCAN-ALL-INDEXED-RECORDS-EXIT.
+           EXIT.
+
+       PROCESS-ONE-INDEXED-RECORD SECTION.
+       PROCESS-ONE-INDEXED-RECORD-START.
+           ADD 1 TO WS-RECORD-NUMBER.
+           MOVE TRAN-IDX-NUMA TO NUMA.
+           MOVE TRAN-IDX-NUMB TO NUMB.
+           SET WS-RECORD-VALID TO TRUE.
+           PERFORM CHECK-INPUT.
+           IF WS-RECORD-VALID
+               PERFORM SUM-TWO-NUMBER
+           END-IF.
+           IF WS-RECORD-VALID
+               PERFORM WRITE-RESULT-RECORD
+           ELSE
+               ADD 1 TO WS-REJECT-COUNT
+           END-IF.
+       PROCESS-ONE-INDEXED-RECORD-EXIT.
+           EXIT.
+
+      * Map-based data-entry front end for the two-number entry that
+      * ENTER-TWO-NUMBER used to do with plain DISPLAY/ACCEPT; shows
+      * a labeled screen and redisplays it with an inline error
+      * message instead of silently re-prompting when the entry is
+      * not numeric.
+       RUN-SCREEN-MODE SECTION.
+       RUN-SCREEN-MODE-START.
+           MOVE SPACES TO WS-SCREEN-MESSAGE.
+           OPEN OUTPUT REJECT-FILE.
+           MOVE 'N' TO WS-RECORD-VALID-SW.
+           PERFORM ACCEPT-SCREEN-ENTRY UNTIL WS-RECORD-VALID.
+           PERFORM SUM-TWO-NUMBER.
+           CLOSE REJECT-FILE.
+       RUN-SCREEN-MODE-EXIT.
+           EXIT.
+
+      * Redisplays the map with an inline error message each time an
+      * entry fails CHECK-INPUT, instead of falling through after one
+      * bad attempt.
+       ACCEPT-SCREEN-ENTRY SECTION.
+       ACCEPT-SCREEN-ENTRY-START.
+           DISPLAY SS-ENTRY-SCREEN.
+           ACCEPT SS-ENTRY-SCREEN.
+           SET WS-RECORD-VALID TO TRUE.
+           PERFORM CHECK-INPUT.
+           IF NOT WS-RECORD-VALID
+               MOVE 'INVALID ENTRY - NUMBERS MUST BE NUMERIC'
+                   TO WS-SCREEN-MESSAGE
+           END-IF.
+       ACCEPT-SCREEN-ENTRY-EXIT.
+           EXIT.
+
+       RUN-TWO-NUMBER-MODE SECTION.
+       RUN-TWO-NUMBER-MODE-START.
+           PERFORM COUNT-TRAN-RECORDS.
+           PERFORM READ-CHECKPOINT.
+           OPEN INPUT TRAN-FILE.
+           OPEN OUTPUT RESULT-FILE.
+           OPEN OUTPUT REJECT-FILE.
+           OPEN OUTPUT ERROR-FILE.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS = '05' OR WS-AUDIT-STATUS = '35'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           IF WS-CSV-OUTPUT-ON
+               OPEN OUTPUT RESULT-CSV-FILE
+           END-IF.
+           PERFORM WRITE-BATCH-HEADER.
+           PERFORM UNTIL WS-EOF
+               READ TRAN-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-RECORD-NUMBER
+                       IF WS-RECORD-NUMBER > WS-LAST-CHECKPOINT
+                           ADD 1 TO WS-RUN-RECORD-COUNT
+                           MOVE TRAN-NUMA TO NUMA
+                           MOVE TRAN-NUMB TO NUMB
+                           SET WS-RECORD-VALID TO TRUE
+                           PERFORM CHECK-INPUT
+                           IF WS-RECORD-VALID
+                               PERFORM SUM-TWO-NUMBER
+                           END-IF
+                           IF WS-RECORD-VALID
+                               PERFORM WRITE-RESULT-RECORD
+                               PERFORM WRITE-AUDIT-RECORD
+                               IF WS-CSV-OUTPUT-ON
+                                   PERFORM WRITE-RESULT-CSV-RECORD
+                               END-IF
+                               ADD RES TO WS-HASH-TOTAL
+                           ELSE
+                               ADD 1 TO WS-REJECT-COUNT
+                           END-IF
+                           PERFORM WRITE-CHECKPOINT-IF-DUE
+                       END-IF
+               END-READ
+           END-PERFORM.
+           PERFORM WRITE-BATCH-TRAILER.
+           CLOSE TRAN-FILE.
+           CLOSE RESULT-FILE.
+           CLOSE REJECT-FILE.
+           CLOSE ERROR-FILE.
+           CLOSE AUDIT-FILE.
+           IF WS-CSV-OUTPUT-ON
+               CLOSE RESULT-CSV-FILE
+           END-IF.
+       RUN-TWO-NUMBER-MODE-EXIT.
+           EXIT.
+
+       READ-CHECKPOINT SECTION.
+       READ-CHECKPOINT-START.
+           MOVE ZERO TO WS-LAST-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE ZERO TO WS-LAST-CHECKPOINT
+                   NOT AT END
+                       MOVE CHECKPOINT-RECORD TO WS-LAST-CHECKPOINT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       READ-CHECKPOINT-EXIT.
+           EXIT.
+
+       WRITE-CHECKPOINT-IF-DUE SECTION.
+       WRITE-CHECKPOINT-IF-DUE-START.
+           DIVIDE WS-RECORD-NUMBER BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-REMAINDER
+               REMAINDER WS-CHECKPOINT-REMAINDER.
+           IF WS-CHECKPOINT-REMAINDER = ZERO
+               OPEN OUTPUT CHECKPOINT-FILE
+               MOVE WS-RECORD-NUMBER TO CHECKPOINT-RECORD
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       WRITE-CHECKPOINT-IF-DUE-EXIT.
+           EXIT.
+
+       COUNT-TRAN-RECORDS SECTION.
+       COUNT-TRAN-RECORDS-START.
+           MOVE ZERO TO WS-EXPECTED-COUNT.
+           MOVE ZERO TO WS-RECORD-NUMBER.
+           MOVE ZERO TO WS-RUN-RECORD-COUNT.
+           MOVE ZERO TO WS-REJECT-COUNT.
+           MOVE ZERO TO WS-HASH-TOTAL.
+           OPEN INPUT TRAN-FILE.
+           PERFORM UNTIL WS-EOF
+               READ TRAN-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-EXPECTED-COUNT
+               END-READ
+           END-PERFORM.
+           CLOSE TRAN-FILE.
+           MOVE 'N' TO WS-EOF-SW.
+       COUNT-TRAN-RECORDS-EXIT.
+           EXIT.
+
+       WRITE-BATCH-HEADER SECTION.
+       WRITE-BATCH-HEADER-START.
+           STRING 'BATCH HEADER - RUN DATE: ' DELIMITED BY SIZE
+                  WS-RUN-DATE DELIMITED BY SIZE
+                  ' EXPECTED RECORDS: ' DELIMITED BY SIZE
+                  WS-EXPECTED-COUNT DELIMITED BY SIZE
+                  INTO RESULT-RECORD.
+           WRITE RESULT-RECORD.
+       WRITE-BATCH-HEADER-EXIT.
+           EXIT.
+
+       WRITE-BATCH-TRAILER SECTION.
+       WRITE-BATCH-TRAILER-START.
+           STRING 'BATCH TRAILER - RECORDS READ: ' DELIMITED BY SIZE
+                  WS-RUN-RECORD-COUNT DELIMITED BY SIZE
+                  ' REJECTED: ' DELIMITED BY SIZE
+                  WS-REJECT-COUNT DELIMITED BY SIZE
+                  ' HASH TOTAL: ' DELIMITED BY SIZE
+                  WS-HASH-TOTAL DELIMITED BY SIZE
+                  INTO RESULT-RECORD.
+           WRITE RESULT-RECORD.
+       WRITE-BATCH-TRAILER-EXIT.
+           EXIT.
+
        SUM-TWO-NUMBER SECTION.
        SUM-TWO-NUMBER-START.
-           COMPUTE RES = NUMA-FINAL + NUMB-FINAL.
-           DISPLAY NUMA ' + ' NUMB ' = ' RES.
+           COMPUTE RES = NUMA-FINAL + NUMB-FINAL
+               ON SIZE ERROR
+                   SET WS-RECORD-REJECTED TO TRUE
+                   PERFORM WRITE-SIZE-ERROR-RECORD
+           END-COMPUTE.
+           IF WS-RECORD-VALID
+               DISPLAY NUMA ' + ' NUMB ' = ' RES
+           END-IF.
        SUM-TWO-NUMBER-EXIT.
            EXIT.
-       
-       
+
+       WRITE-SIZE-ERROR-RECORD SECTION.
+       WRITE-SIZE-ERROR-RECORD-START.
+           MOVE WS-JOB-ID TO ERROR-PROGRAM-ID.
+           MOVE WS-RUN-DATE TO ERROR-DATE.
+           MOVE WS-RUN-TIME TO ERROR-TIME.
+           SET ERROR-SEVERITY-ERROR TO TRUE.
+           MOVE WS-RECORD-NUMBER TO ERROR-RECORD-NUM.
+           STRING 'SIZE ERROR ON SUM OF ' DELIMITED BY SIZE
+                  NUMA DELIMITED BY SIZE
+                  ' + ' DELIMITED BY SIZE
+                  NUMB DELIMITED BY SIZE
+                  INTO ERROR-TEXT.
+           WRITE ERROR-RECORD.
+       WRITE-SIZE-ERROR-RECORD-EXIT.
+           EXIT.
+
+       WRITE-RESULT-RECORD SECTION.
+       WRITE-RESULT-RECORD-START.
+           STRING WS-RUN-DATE DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  NUMA DELIMITED BY SIZE
+                  ' + ' DELIMITED BY SIZE
+                  NUMB DELIMITED BY SIZE
+                  ' = ' DELIMITED BY SIZE
+                  RES DELIMITED BY SIZE
+                  INTO RESULT-RECORD.
+           WRITE RESULT-RECORD.
+       WRITE-RESULT-RECORD-EXIT.
+           EXIT.
+
+      * Comma-delimited NUMA,NUMB,RES line for downstream loads into
+      * a spreadsheet or another system - only written when the run
+      * control record turns the CSV option on.
+       WRITE-RESULT-CSV-RECORD SECTION.
+       WRITE-RESULT-CSV-RECORD-START.
+           STRING NUMA DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  NUMB DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  RES DELIMITED BY SIZE
+                  INTO RESULT-CSV-RECORD.
+           WRITE RESULT-CSV-RECORD.
+       WRITE-RESULT-CSV-RECORD-EXIT.
+           EXIT.
+
+       WRITE-AUDIT-RECORD SECTION.
+       WRITE-AUDIT-RECORD-START.
+           STRING WS-RUN-DATE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  WS-RUN-TIME DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WS-JOB-ID DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  NUMA DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  NUMB DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  RES DELIMITED BY SIZE
+                  INTO AUDIT-RECORD.
+           WRITE AUDIT-RECORD.
+       WRITE-AUDIT-RECORD-EXIT.
+           EXIT.
+
        ENTER-TWO-NUMBER SECTION.
        ENTER-TWO-NUMBER-START.
       *    DISPLAY "Enter number 1 (at least 5 number): ".
       *    ACCEPT NUMA.
       *    MOVE 'abc' TO NUMA.
-      *    DISPLAY FUNCTION LENGTH(NUMA).          
+      *    DISPLAY FUNCTION LENGTH(NUMA).
       *    DISPLAY "Enter number 2 (at least 5 number): ".
-      *    ACCEPT NUMB.        
-           PERFORM ENTER-NUMBER-A  
-           UNTIL 
+      *    ACCEPT NUMB.
+           PERFORM ENTER-NUMBER-A
+           UNTIL
            NUMA IS NUMERIC.
-               
-           PERFORM ENTER-NUMBER-B  
-           UNTIL 
+
+           PERFORM ENTER-NUMBER-B
+           UNTIL
            NUMB IS NUMERIC.
        ENTER-TWO-NUMBER-EXIT.
            EXIT.
@@ -65,12 +653,31 @@
 
        CHECK-INPUT SECTION.
 
-      * Check input function 
+      * Check input function - reject bad records instead of
+      * stopping the whole run, so one bad pair does not cost us
+      * the rest of the batch.
        CHECK-INPUT-START.
-           IF NUMA IS NOT NUMERIC OR NUMB IS NOT NUMERIC THEN
-               DISPLAY "Invalid input"
-               STOP RUN.          
+           IF NUMA IS NOT NUMERIC THEN
+               SET WS-RECORD-REJECTED TO TRUE
+               MOVE NUMA TO REJ-BAD-VALUE
+               PERFORM WRITE-REJECT-RECORD
+           ELSE IF NUMB IS NOT NUMERIC THEN
+               SET WS-RECORD-REJECTED TO TRUE
+               MOVE NUMB TO REJ-BAD-VALUE
+               PERFORM WRITE-REJECT-RECORD
+           END-IF.
        CHECK-INPUT-EXIT.
            EXIT.
-       
-     
\ No newline at end of file
+
+       WRITE-REJECT-RECORD SECTION.
+       WRITE-REJECT-RECORD-START.
+           STRING WS-RUN-DATE DELIMITED BY SIZE
+                  ' RECORD ' DELIMITED BY SIZE
+                  WS-RECORD-NUMBER DELIMITED BY SIZE
+                  ' REJECTED - BAD VALUE: ' DELIMITED BY SIZE
+                  REJ-BAD-VALUE DELIMITED BY SIZE
+                  INTO REJECT-RECORD.
+           WRITE REJECT-RECORD.
+       WRITE-REJECT-RECORD-EXIT.
+           EXIT.
+
