@@ -0,0 +1,58 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UTILMENU.
+       AUTHOR. MTH.
+
+      * Numbered menu front end for the utility program suite.  Each
+      * choice CALLs the matching utility (the GOBACK conversions
+      * made when THRU.cbl was turned into a step sequencer let each
+      * one return control here instead of ending the run) and the
+      * menu redisplays until the operator picks EXIT.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-MENU-CHOICE            PIC 9(02).
+       01  WS-CONTINUE-SW            PIC X VALUE 'Y'.
+           88 WS-CONTINUE               VALUE 'Y'.
+       01  WS-PROGRAM-TABLE.
+           05  WS-PROGRAM OCCURS 4 TIMES INDEXED BY PROGRAM-IDX.
+               10 WS-PROGRAM-NAME    PIC X(12).
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+       MAIN-START.
+           PERFORM INITIALIZE-PROGRAM-TABLE.
+           PERFORM DISPLAY-MENU-AND-DISPATCH UNTIL NOT WS-CONTINUE.
+       MAIN-EXIT.
+           GOBACK.
+
+       INITIALIZE-PROGRAM-TABLE SECTION.
+       INITIALIZE-PROGRAM-TABLE-START.
+           MOVE 'sumTwoNumber' TO WS-PROGRAM-NAME (1).
+           MOVE 'ADECPDT'      TO WS-PROGRAM-NAME (2).
+           MOVE 'ALPHAJUS'     TO WS-PROGRAM-NAME (3).
+           MOVE 'Loc'          TO WS-PROGRAM-NAME (4).
+       INITIALIZE-PROGRAM-TABLE-EXIT.
+           EXIT.
+
+       DISPLAY-MENU-AND-DISPATCH SECTION.
+       DISPLAY-MENU-AND-DISPATCH-START.
+           DISPLAY '========================================'.
+           DISPLAY '  UTILITY PROGRAM MENU'.
+           DISPLAY '  1. RUN sumTwoNumber'.
+           DISPLAY '  2. RUN ADECPDT'.
+           DISPLAY '  3. RUN ALPHAJUS'.
+           DISPLAY '  4. RUN Loc'.
+           DISPLAY '  5. EXIT'.
+           DISPLAY '========================================'.
+           DISPLAY 'ENTER CHOICE: ' WITH NO ADVANCING.
+           ACCEPT WS-MENU-CHOICE.
+           EVALUATE WS-MENU-CHOICE
+               WHEN 1 THRU 4
+                   CALL WS-PROGRAM-NAME (WS-MENU-CHOICE)
+               WHEN 5
+                   MOVE 'N' TO WS-CONTINUE-SW
+               WHEN OTHER
+                   DISPLAY 'INVALID CHOICE - TRY AGAIN'
+           END-EVALUATE.
+       DISPLAY-MENU-AND-DISPATCH-EXIT.
+           EXIT.
