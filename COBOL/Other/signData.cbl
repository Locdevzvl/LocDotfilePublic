@@ -1,11 +1,91 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Loc.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SIGN-FILE ASSIGN TO "SIGNVALS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SIGN-FILE-STATUS.
+           SELECT SIGN-RPT-FILE ASSIGN TO "SIGNRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SIGN-RPT-STATUS.
+
        DATA DIVISION.
+
+       FILE SECTION.
+       FD  SIGN-FILE
+           RECORDING MODE IS F.
+       01  SIGN-RECORD.
+           05 SIGN-INPUT-VALUE  PIC S9(05)
+               SIGN IS LEADING SEPARATE CHARACTER.
+
+       FD  SIGN-RPT-FILE
+           RECORDING MODE IS F.
+       01  SIGN-RPT-RECORD      PIC X(60).
+
        WORKING-STORAGE SECTION.
-       01 WS-SIGN-LS-P      PIC S9(03) VALUE +256           
-           SIGN IS LEADING SEPARATE CHARACTER.      
+       01 WS-SIGN-LS-P      PIC S9(03) VALUE +256
+           SIGN IS LEADING SEPARATE CHARACTER.
+
+       01  WS-FILE-STATUS.
+           05 WS-SIGN-FILE-STATUS  PIC XX.
+           05 WS-SIGN-RPT-STATUS   PIC XX.
+       01  WS-EOF-SW               PIC X VALUE 'N'.
+           88 WS-EOF                VALUE 'Y'.
+
+      * Largest and smallest values that fit in WS-SIGN-LS-P's
+      * PIC S9(03) without truncating a high-order digit.
+       01  WS-SIGN-RANGE-LIMITS.
+           05 WS-SIGN-MAX-VALUE     PIC S9(05) VALUE +999.
+           05 WS-SIGN-MIN-VALUE     PIC S9(05) VALUE -999.
 
        PROCEDURE DIVISION.
+       MAIN SECTION.
+       MAIN-START.
            DISPLAY "Sign +ve leading separate:  " WS-SIGN-LS-P.
+           PERFORM PROCESS-SIGN-FILE.
+       MAIN-EXIT.
+           GOBACK.
+
+       PROCESS-SIGN-FILE SECTION.
+       PROCESS-SIGN-FILE-START.
+           MOVE 'N' TO WS-EOF-SW.
+           OPEN INPUT SIGN-FILE.
+           IF WS-SIGN-FILE-STATUS = '00'
+               OPEN OUTPUT SIGN-RPT-FILE
+               PERFORM UNTIL WS-EOF
+                   READ SIGN-FILE
+                       AT END
+                           SET WS-EOF TO TRUE
+                       NOT AT END
+                           PERFORM RANGE-CHECK-SIGN-VALUE
+                   END-READ
+               END-PERFORM
+               CLOSE SIGN-FILE
+               CLOSE SIGN-RPT-FILE
+           END-IF.
+       PROCESS-SIGN-FILE-EXIT.
+           EXIT.
+
+      * Check the incoming value against the PIC S9(03) range of
+      * WS-SIGN-LS-P before moving it, instead of letting the MOVE
+      * silently drop the high-order digit.
+       RANGE-CHECK-SIGN-VALUE SECTION.
+       RANGE-CHECK-SIGN-VALUE-START.
+           IF SIGN-INPUT-VALUE >= WS-SIGN-MIN-VALUE
+              AND SIGN-INPUT-VALUE <= WS-SIGN-MAX-VALUE
+               MOVE SIGN-INPUT-VALUE TO WS-SIGN-LS-P
+               STRING 'ACCEPTED  VALUE: ' DELIMITED BY SIZE
+                      SIGN-INPUT-VALUE DELIMITED BY SIZE
+                      INTO SIGN-RPT-RECORD
+           ELSE
+               STRING 'REJECTED  VALUE: ' DELIMITED BY SIZE
+                      SIGN-INPUT-VALUE DELIMITED BY SIZE
+                      ' OUT OF RANGE FOR PIC S9(03)' DELIMITED BY SIZE
+                      INTO SIGN-RPT-RECORD
+           END-IF.
+           WRITE SIGN-RPT-RECORD.
+       RANGE-CHECK-SIGN-VALUE-EXIT.
+           EXIT.
 
