@@ -0,0 +1,97 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGRVALID.
+       AUTHOR. MTH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEDGER-FILE ASSIGN TO "LEDGTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LEDGER-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO "LEDGEXCP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  LEDGER-FILE
+           RECORDING MODE IS F.
+       01  LEDGER-RECORD.
+           05 LEDG-ACCOUNT        PIC 9(06).
+           05 LEDG-ACCT-TYPE      PIC X(01).
+               88 LEDG-NORMAL-DEBIT   VALUE 'D'.
+               88 LEDG-NORMAL-CREDIT  VALUE 'C'.
+           05 LEDG-POSTING-TYPE   PIC X(02).
+               88 LEDG-IS-DEBIT       VALUE 'DR'.
+               88 LEDG-IS-CREDIT      VALUE 'CR'.
+           05 LEDG-AMOUNT         PIC S9(03)
+                                  SIGN IS LEADING SEPARATE CHARACTER.
+
+       FD  EXCEPTION-FILE
+           RECORDING MODE IS F.
+       01  EXCEPTION-RECORD       PIC X(70).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           05 WS-LEDGER-STATUS    PIC XX.
+           05 WS-EXCEPTION-STATUS PIC XX.
+       01  WS-EOF-SW              PIC X VALUE 'N'.
+           88 WS-EOF              VALUE 'Y'.
+       01  WS-OUT-OF-BALANCE-SW   PIC X VALUE 'N'.
+           88 WS-OUT-OF-BALANCE   VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+       MAIN-START.
+           OPEN INPUT LEDGER-FILE.
+           OPEN OUTPUT EXCEPTION-FILE.
+           PERFORM UNTIL WS-EOF
+               READ LEDGER-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM VALIDATE-POSTING
+                       IF WS-OUT-OF-BALANCE
+                           PERFORM WRITE-EXCEPTION-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE LEDGER-FILE.
+           CLOSE EXCEPTION-FILE.
+       MAIN-EXIT.
+           STOP RUN.
+
+       VALIDATE-POSTING SECTION.
+       VALIDATE-POSTING-START.
+           MOVE 'N' TO WS-OUT-OF-BALANCE-SW.
+           IF LEDG-NORMAL-DEBIT
+               IF LEDG-IS-DEBIT AND LEDG-AMOUNT IS NEGATIVE
+                   SET WS-OUT-OF-BALANCE TO TRUE
+               ELSE IF LEDG-IS-CREDIT AND LEDG-AMOUNT IS POSITIVE
+                   SET WS-OUT-OF-BALANCE TO TRUE
+               END-IF
+           ELSE IF LEDG-NORMAL-CREDIT
+               IF LEDG-IS-CREDIT AND LEDG-AMOUNT IS NEGATIVE
+                   SET WS-OUT-OF-BALANCE TO TRUE
+               ELSE IF LEDG-IS-DEBIT AND LEDG-AMOUNT IS POSITIVE
+                   SET WS-OUT-OF-BALANCE TO TRUE
+               END-IF
+           END-IF.
+       VALIDATE-POSTING-EXIT.
+           EXIT.
+
+       WRITE-EXCEPTION-RECORD SECTION.
+       WRITE-EXCEPTION-RECORD-START.
+           STRING 'ACCOUNT ' DELIMITED BY SIZE
+                  LEDG-ACCOUNT DELIMITED BY SIZE
+                  ' POSTING ' DELIMITED BY SIZE
+                  LEDG-POSTING-TYPE DELIMITED BY SIZE
+                  ' AMOUNT ' DELIMITED BY SIZE
+                  LEDG-AMOUNT DELIMITED BY SIZE
+                  ' OUT OF BALANCE FOR ACCT TYPE ' DELIMITED BY SIZE
+                  LEDG-ACCT-TYPE DELIMITED BY SIZE
+                  INTO EXCEPTION-RECORD.
+           WRITE EXCEPTION-RECORD.
+       WRITE-EXCEPTION-RECORD-EXIT.
+           EXIT.
