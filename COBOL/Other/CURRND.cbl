@@ -0,0 +1,25 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CURRND.
+       AUTHOR. MTH.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-SCALED-AMOUNT      PIC 9(03)V9(2).
+
+       LINKAGE SECTION.
+       01  LK-AMOUNT             PIC S9(09)V9(04).
+       01  LK-ROUND-MODE         PIC X(01).
+           88 LK-ROUND-NEAREST   VALUE 'N'.
+           88 LK-ROUND-TRUNCATE  VALUE 'T'.
+       01  LK-RESULT             PIC S9(09)V9(02).
+
+       PROCEDURE DIVISION USING LK-AMOUNT LK-ROUND-MODE LK-RESULT.
+       MAIN SECTION.
+       MAIN-START.
+           IF LK-ROUND-TRUNCATE
+               COMPUTE LK-RESULT = LK-AMOUNT
+           ELSE
+               COMPUTE LK-RESULT ROUNDED = LK-AMOUNT
+           END-IF.
+       MAIN-EXIT.
+           GOBACK.
