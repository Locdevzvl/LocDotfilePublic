@@ -0,0 +1,86 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NAMETRNC.
+       AUTHOR. MTH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUSTOMER-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO "TRNCRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  CUSTOMER-FILE
+           RECORDING MODE IS F.
+           COPY CUSTREC.
+
+       FD  EXCEPTION-FILE
+           RECORDING MODE IS F.
+       01  EXCEPTION-RECORD        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-VAR.
+           05 ALPHA-J1             PIC A(10).
+       01  WS-FILE-STATUS.
+           05 WS-CUSTOMER-STATUS   PIC XX.
+           05 WS-EXCEPTION-STATUS  PIC XX.
+       01  WS-EOF-SW               PIC X VALUE 'N'.
+           88 WS-EOF               VALUE 'Y'.
+       01  WS-NAME-LEN             PIC 9(02).
+       01  WS-SCAN-IDX             PIC 9(02).
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+       MAIN-START.
+           OPEN INPUT CUSTOMER-FILE.
+           OPEN OUTPUT EXCEPTION-FILE.
+           PERFORM UNTIL WS-EOF
+               READ CUSTOMER-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM FIND-NAME-LENGTH
+                       MOVE CUST-NAME TO ALPHA-J1
+                       IF WS-NAME-LEN > 10
+                           PERFORM WRITE-TRUNCATION-EXCEPTION
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE CUSTOMER-FILE.
+           CLOSE EXCEPTION-FILE.
+       MAIN-EXIT.
+           GOBACK.
+
+      * Scan back from the end of the field to find the length of
+      * the customer name with trailing spaces stripped off.
+       FIND-NAME-LENGTH SECTION.
+       FIND-NAME-LENGTH-START.
+           MOVE 50 TO WS-SCAN-IDX.
+           PERFORM SCAN-STEP
+               VARYING WS-SCAN-IDX FROM 50 BY -1
+               UNTIL WS-SCAN-IDX = 0
+                  OR CUST-NAME (WS-SCAN-IDX:1) NOT = SPACE.
+           MOVE WS-SCAN-IDX TO WS-NAME-LEN.
+       FIND-NAME-LENGTH-EXIT.
+           EXIT.
+
+       SCAN-STEP.
+           CONTINUE.
+
+       WRITE-TRUNCATION-EXCEPTION SECTION.
+       WRITE-TRUNCATION-EXCEPTION-START.
+           STRING 'CUSTOMER ' DELIMITED BY SIZE
+                  CUST-ID DELIMITED BY SIZE
+                  ' ORIGINAL LENGTH ' DELIMITED BY SIZE
+                  WS-NAME-LEN DELIMITED BY SIZE
+                  ' TRUNCATED TO: ' DELIMITED BY SIZE
+                  ALPHA-J1 DELIMITED BY SIZE
+                  INTO EXCEPTION-RECORD.
+           WRITE EXCEPTION-RECORD.
+       WRITE-TRUNCATION-EXCEPTION-EXIT.
+           EXIT.
