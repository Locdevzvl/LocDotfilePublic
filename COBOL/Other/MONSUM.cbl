@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MONSUM.
+       AUTHOR. MTH.
+
+      * Rolls sumTwoNumber's AUDITLOG up into a daily/monthly summary
+      * report - count and sum of RES for each day in the target
+      * month, plus a month-level total line.  The target month
+      * defaults to the current year-month but can be overridden by
+      * dropping a YYYYMM record in MOSUMCTL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-IN-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-IN-STATUS.
+           SELECT MONTH-CTL-FILE ASSIGN TO "MOSUMCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MONTH-CTL-STATUS.
+           SELECT MONTHLY-RPT-FILE ASSIGN TO "MOSUMRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MONTHLY-RPT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  AUDIT-IN-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-IN-RECORD.
+           05 AUDIT-IN-DATE         PIC 9(08).
+           05 FILLER                PIC X(01).
+           05 AUDIT-IN-TIME         PIC 9(08).
+           05 FILLER                PIC X(01).
+           05 AUDIT-IN-JOBID        PIC X(08).
+           05 FILLER                PIC X(01).
+           05 AUDIT-IN-NUMA         PIC X(05).
+           05 FILLER                PIC X(01).
+           05 AUDIT-IN-NUMB         PIC X(05).
+           05 FILLER                PIC X(01).
+           05 AUDIT-IN-RES          PIC 9(06).
+           05 FILLER                PIC X(15).
+
+       FD  MONTH-CTL-FILE
+           RECORDING MODE IS F.
+       01  MONTH-CTL-RECORD         PIC 9(06).
+
+       FD  MONTHLY-RPT-FILE
+           RECORDING MODE IS F.
+       01  MONTHLY-RPT-RECORD       PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           05 WS-AUDIT-IN-STATUS     PIC XX.
+           05 WS-MONTH-CTL-STATUS    PIC XX.
+           05 WS-MONTHLY-RPT-STATUS  PIC XX.
+       01  WS-EOF-SW                 PIC X VALUE 'N'.
+           88 WS-EOF                    VALUE 'Y'.
+       01  WS-CURRENT-DATE            PIC 9(08).
+       01  WS-TARGET-MONTH            PIC 9(06).
+       01  WS-DAY-OF-MONTH            PIC 9(02).
+       01  WS-MONTH-COUNT             PIC 9(06) VALUE ZERO.
+       01  WS-MONTH-TOTAL             PIC 9(12) VALUE ZERO.
+       01  WS-DAY-TABLE.
+           05  WS-DAY OCCURS 31 TIMES INDEXED BY DAY-IDX.
+               10 WS-DAY-NUM          PIC 9(02).
+               10 WS-DAY-COUNT        PIC 9(05).
+               10 WS-DAY-TOTAL        PIC 9(10).
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+       MAIN-START.
+           PERFORM DETERMINE-TARGET-MONTH.
+           PERFORM INITIALIZE-DAY-TABLE
+               VARYING DAY-IDX FROM 1 BY 1
+               UNTIL DAY-IDX > 31.
+           PERFORM SUMMARIZE-AUDIT-LOG.
+           PERFORM WRITE-MONTHLY-REPORT.
+       MAIN-EXIT.
+           GOBACK.
+
+       DETERMINE-TARGET-MONTH SECTION.
+       DETERMINE-TARGET-MONTH-START.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-DATE (1:6) TO WS-TARGET-MONTH.
+           OPEN INPUT MONTH-CTL-FILE.
+           IF WS-MONTH-CTL-STATUS = '00'
+               READ MONTH-CTL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE MONTH-CTL-RECORD TO WS-TARGET-MONTH
+               END-READ
+               CLOSE MONTH-CTL-FILE
+           END-IF.
+       DETERMINE-TARGET-MONTH-EXIT.
+           EXIT.
+
+       INITIALIZE-DAY-TABLE SECTION.
+       INITIALIZE-DAY-TABLE-START.
+           MOVE DAY-IDX TO WS-DAY-NUM (DAY-IDX).
+           MOVE ZERO TO WS-DAY-COUNT (DAY-IDX).
+           MOVE ZERO TO WS-DAY-TOTAL (DAY-IDX).
+       INITIALIZE-DAY-TABLE-EXIT.
+           EXIT.
+
+       SUMMARIZE-AUDIT-LOG SECTION.
+       SUMMARIZE-AUDIT-LOG-START.
+           OPEN INPUT AUDIT-IN-FILE.
+           IF WS-AUDIT-IN-STATUS = '00'
+               PERFORM UNTIL WS-EOF
+                   READ AUDIT-IN-FILE
+                       AT END
+                           SET WS-EOF TO TRUE
+                       NOT AT END
+                           IF AUDIT-IN-DATE (1:6) = WS-TARGET-MONTH
+                               PERFORM ADD-TO-DAY-TOTAL
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE AUDIT-IN-FILE
+           END-IF.
+       SUMMARIZE-AUDIT-LOG-EXIT.
+           EXIT.
+
+       ADD-TO-DAY-TOTAL SECTION.
+       ADD-TO-DAY-TOTAL-START.
+           MOVE AUDIT-IN-DATE (7:2) TO WS-DAY-OF-MONTH.
+           ADD 1 TO WS-DAY-COUNT (WS-DAY-OF-MONTH).
+           ADD AUDIT-IN-RES TO WS-DAY-TOTAL (WS-DAY-OF-MONTH).
+           ADD 1 TO WS-MONTH-COUNT.
+           ADD AUDIT-IN-RES TO WS-MONTH-TOTAL.
+       ADD-TO-DAY-TOTAL-EXIT.
+           EXIT.
+
+       WRITE-MONTHLY-REPORT SECTION.
+       WRITE-MONTHLY-REPORT-START.
+           OPEN OUTPUT MONTHLY-RPT-FILE.
+           STRING 'MONTHLY SUMMARY FOR: ' DELIMITED BY SIZE
+                  WS-TARGET-MONTH DELIMITED BY SIZE
+                  INTO MONTHLY-RPT-RECORD.
+           WRITE MONTHLY-RPT-RECORD.
+           PERFORM WRITE-ONE-DAY-LINE
+               VARYING DAY-IDX FROM 1 BY 1
+               UNTIL DAY-IDX > 31.
+           STRING 'MONTH TOTAL - COUNT: ' DELIMITED BY SIZE
+                  WS-MONTH-COUNT DELIMITED BY SIZE
+                  ' SUM: ' DELIMITED BY SIZE
+                  WS-MONTH-TOTAL DELIMITED BY SIZE
+                  INTO MONTHLY-RPT-RECORD.
+           WRITE MONTHLY-RPT-RECORD.
+           CLOSE MONTHLY-RPT-FILE.
+       WRITE-MONTHLY-REPORT-EXIT.
+           EXIT.
+
+       WRITE-ONE-DAY-LINE SECTION.
+       WRITE-ONE-DAY-LINE-START.
+           IF WS-DAY-COUNT (DAY-IDX) > ZERO
+               STRING '  DAY: ' DELIMITED BY SIZE
+                      WS-DAY-NUM (DAY-IDX) DELIMITED BY SIZE
+                      ' COUNT: ' DELIMITED BY SIZE
+                      WS-DAY-COUNT (DAY-IDX) DELIMITED BY SIZE
+                      ' SUM: ' DELIMITED BY SIZE
+                      WS-DAY-TOTAL (DAY-IDX) DELIMITED BY SIZE
+                      INTO MONTHLY-RPT-RECORD
+               WRITE MONTHLY-RPT-RECORD
+           END-IF.
+       WRITE-ONE-DAY-LINE-EXIT.
+           EXIT.
