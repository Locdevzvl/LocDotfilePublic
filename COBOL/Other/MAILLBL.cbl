@@ -0,0 +1,133 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAILLBL.
+       AUTHOR. MTH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ADDRESS-FILE ASSIGN TO "ADDRFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ADDRESS-STATUS.
+           SELECT LABEL-FILE ASSIGN TO "LABLFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LABEL-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  ADDRESS-FILE
+           RECORDING MODE IS F.
+       01  ADDRESS-RECORD.
+           05 ADDR-NAME            PIC A(30).
+           05 ADDR-STREET          PIC A(30).
+           05 ADDR-CITY            PIC A(20).
+           05 ADDR-STATE           PIC A(02).
+           05 ADDR-ZIP             PIC X(10).
+
+       FD  LABEL-FILE
+           RECORDING MODE IS F.
+       01  LABEL-RECORD             PIC X(50).
+
+      * The JR fields print wider than their source so the JUSTIFIED
+      * RIGHT MOVE actually right-aligns the value in the printed
+      * field, padding on the left, instead of being a same-length
+      * no-op copy.
+       WORKING-STORAGE SECTION.
+       01  WS-VAR.
+           05 ALPHA-JR-NAME        PIC A(36) JUSTIFIED RIGHT.
+           05 ALPHA-JR-STREET      PIC A(36) JUSTIFIED RIGHT.
+           05 ALPHA-JR-CITYLINE    PIC A(40) JUSTIFIED RIGHT.
+       01  WS-CITY-LINE            PIC X(35).
+       01  WS-CITY-TRIMMED         PIC A(20).
+       01  WS-FILE-STATUS.
+           05 WS-ADDRESS-STATUS    PIC XX.
+           05 WS-LABEL-STATUS      PIC XX.
+       01  WS-EOF-SW               PIC X VALUE 'N'.
+           88 WS-EOF               VALUE 'Y'.
+       01  WS-LEAD-SPACES          PIC 9(02).
+       01  WS-TRIM-LEN             PIC 9(02).
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+       MAIN-START.
+           OPEN INPUT ADDRESS-FILE.
+           OPEN OUTPUT LABEL-FILE.
+           PERFORM UNTIL WS-EOF
+               READ ADDRESS-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM BUILD-LABEL
+                       PERFORM WRITE-LABEL-RECORDS
+               END-READ
+           END-PERFORM.
+           CLOSE ADDRESS-FILE.
+           CLOSE LABEL-FILE.
+       MAIN-EXIT.
+           STOP RUN.
+
+      * Strip whatever leading spaces the source field carries before
+      * the JUSTIFIED RIGHT MOVE, so every printed line lands flush
+      * right in its field instead of merely relocating each record's
+      * own inconsistent amount of leading padding.
+       BUILD-LABEL SECTION.
+       BUILD-LABEL-START.
+           MOVE ZERO TO WS-LEAD-SPACES.
+           INSPECT ADDR-NAME TALLYING WS-LEAD-SPACES FOR LEADING SPACE.
+           IF WS-LEAD-SPACES < 30
+               COMPUTE WS-TRIM-LEN = 30 - WS-LEAD-SPACES
+               MOVE ADDR-NAME (WS-LEAD-SPACES + 1:WS-TRIM-LEN)
+                   TO ALPHA-JR-NAME
+           ELSE
+               MOVE SPACES TO ALPHA-JR-NAME
+           END-IF.
+           MOVE ZERO TO WS-LEAD-SPACES.
+           INSPECT ADDR-STREET TALLYING WS-LEAD-SPACES
+               FOR LEADING SPACE.
+           IF WS-LEAD-SPACES < 30
+               COMPUTE WS-TRIM-LEN = 30 - WS-LEAD-SPACES
+               MOVE ADDR-STREET (WS-LEAD-SPACES + 1:WS-TRIM-LEN)
+                   TO ALPHA-JR-STREET
+           ELSE
+               MOVE SPACES TO ALPHA-JR-STREET
+           END-IF.
+           MOVE ZERO TO WS-LEAD-SPACES.
+           INSPECT ADDR-CITY TALLYING WS-LEAD-SPACES FOR LEADING SPACE.
+           MOVE SPACES TO WS-CITY-TRIMMED.
+           IF WS-LEAD-SPACES < 20
+               COMPUTE WS-TRIM-LEN = 20 - WS-LEAD-SPACES
+               MOVE ADDR-CITY (WS-LEAD-SPACES + 1:WS-TRIM-LEN)
+                   TO WS-CITY-TRIMMED (1:WS-TRIM-LEN)
+           ELSE
+               MOVE ZERO TO WS-TRIM-LEN
+           END-IF.
+           IF WS-TRIM-LEN > 0
+               STRING WS-CITY-TRIMMED (1:WS-TRIM-LEN) DELIMITED BY SIZE
+                      ', ' DELIMITED BY SIZE
+                      ADDR-STATE DELIMITED BY SIZE
+                      ' ' DELIMITED BY SIZE
+                      ADDR-ZIP DELIMITED BY SIZE
+                      INTO WS-CITY-LINE
+           ELSE
+               STRING ', ' DELIMITED BY SIZE
+                      ADDR-STATE DELIMITED BY SIZE
+                      ' ' DELIMITED BY SIZE
+                      ADDR-ZIP DELIMITED BY SIZE
+                      INTO WS-CITY-LINE
+           END-IF.
+           MOVE WS-CITY-LINE TO ALPHA-JR-CITYLINE.
+       BUILD-LABEL-EXIT.
+           EXIT.
+
+       WRITE-LABEL-RECORDS SECTION.
+       WRITE-LABEL-RECORDS-START.
+           MOVE ALPHA-JR-NAME     TO LABEL-RECORD.
+           WRITE LABEL-RECORD.
+           MOVE ALPHA-JR-STREET   TO LABEL-RECORD.
+           WRITE LABEL-RECORD.
+           MOVE ALPHA-JR-CITYLINE TO LABEL-RECORD.
+           WRITE LABEL-RECORD.
+           MOVE SPACES            TO LABEL-RECORD.
+           WRITE LABEL-RECORD.
+       WRITE-LABEL-RECORDS-EXIT.
+           EXIT.
