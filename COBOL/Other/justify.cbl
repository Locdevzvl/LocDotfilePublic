@@ -10,12 +10,14 @@
 	       05 ALPHA-JR          PIC A(50) JUSTIFIED RIGHT.
 
        PROCEDURE DIVISION.
-           MOVE "MAINFRAMES IS LEGACY SYSTEM"   TO ALPHA-J1 
+       MAIN SECTION.
+       MAIN-START.
+           MOVE "MAINFRAMES IS LEGACY SYSTEM"   TO ALPHA-J1
                                                    ALPHA-J2
-												   ALPHA-JR.
+                                                   ALPHA-JR.
 
            DISPLAY 'ALPHA-J1:  ' ALPHA-J1.
            DISPLAY 'ALPHA-J2:  ' ALPHA-J2.
-		   DISPLAY 'ALPHA-JR:  ' ALPHA-JR.
-
-           STOP RUN.
+           DISPLAY 'ALPHA-JR:  ' ALPHA-JR.
+       MAIN-EXIT.
+           GOBACK.
