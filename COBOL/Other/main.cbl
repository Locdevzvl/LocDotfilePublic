@@ -1,28 +1,73 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLO.
+
+      * HELLO also serves as the shop's nightly regression harness:
+      * it CALLs each utility program in turn and writes a pass/fail
+      * line per program to the console and a standing log, so a
+      * source change can be checked with one run instead of testing
+      * every utility by hand.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-FILE ASSIGN TO "REGRESSLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  LOG-FILE
+           RECORDING MODE IS F.
+       01  LOG-RECORD                PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  WS-LOG-STATUS             PIC XX.
+       01  WS-TEST-IDX               PIC 9(02).
+       01  WS-TEST-TABLE.
+           05  WS-TEST OCCURS 4 TIMES INDEXED BY TEST-IDX.
+               10 WS-TEST-PROGRAM    PIC X(12).
+       01  WS-CALL-RESULT-SW        PIC X(01).
+           88 WS-CALL-OK              VALUE 'Y'.
+           88 WS-CALL-FAILED          VALUE 'N'.
+
        PROCEDURE DIVISION.
-      / MAIN SECTION.
+       MAIN-START.
+           OPEN OUTPUT LOG-FILE.
+           MOVE 'sumTwoNumber' TO WS-TEST-PROGRAM (1).
+           MOVE 'ADECPDT'      TO WS-TEST-PROGRAM (2).
+           MOVE 'ALPHAJUS'     TO WS-TEST-PROGRAM (3).
+           MOVE 'Loc'          TO WS-TEST-PROGRAM (4).
+           PERFORM TEST01 THRU TEST02
+               VARYING WS-TEST-IDX FROM 1 BY 1
+               UNTIL WS-TEST-IDX > 4.
+           PERFORM TEST03.
+           CLOSE LOG-FILE.
+       MAIN-EXIT.
+           STOP RUN.
+
        TEST01.
+           MOVE 'Y' TO WS-CALL-RESULT-SW.
+           CALL 'RUNPGM' USING WS-TEST-PROGRAM (WS-TEST-IDX)
+                               WS-CALL-RESULT-SW
+               ON EXCEPTION
+                   MOVE 'N' TO WS-CALL-RESULT-SW
+           END-CALL.
+
        TEST02.
-           DISPLAY 'Hello World'.
-       MAIN-START.
-      /     PERFORM TEST01.
-           PERFORM TEST01 THRU TEST02.
-      / TEST01.
-      / TEST02.
-      /     DISPLAY 'Hello World'.
-      / MAIN-EXIT.
+           IF WS-CALL-OK
+               STRING WS-TEST-PROGRAM (WS-TEST-IDX) DELIMITED BY SPACE
+                      ' - PASS' DELIMITED BY SIZE
+                      INTO LOG-RECORD
+           ELSE
+               STRING WS-TEST-PROGRAM (WS-TEST-IDX) DELIMITED BY SPACE
+                      ' - FAIL' DELIMITED BY SIZE
+                      INTO LOG-RECORD
+           END-IF.
+           DISPLAY LOG-RECORD.
+           WRITE LOG-RECORD.
+
        TEST03.
-           DISPLAY 'Hello World'.
-      /     EXIT.
-      / TEST01-EXIT.
-      *     EXIT.
-           STOP RUN. 
-      / TEST01 SECTION.
-      / TEST01-START.
-      /     DISPLAY 'Hello World'.
-      / TEST01-EXIT.
-      /     EXIT.
-      
-
-       
\ No newline at end of file
+           DISPLAY 'REGRESSION RUN COMPLETE'.
+           MOVE 'REGRESSION RUN COMPLETE' TO LOG-RECORD.
+           WRITE LOG-RECORD.
