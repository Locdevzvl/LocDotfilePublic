@@ -0,0 +1,99 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTSTD.
+       AUTHOR. MTH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUSTOMER-STATUS.
+           SELECT CLEAN-FILE ASSIGN TO "CUSTCLN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CLEAN-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  CUSTOMER-FILE
+           RECORDING MODE IS F.
+           COPY CUSTREC.
+
+       FD  CLEAN-FILE
+           RECORDING MODE IS F.
+       01  CLEAN-RECORD.
+           05 CLEAN-ID             PIC 9(06).
+           05 CLEAN-NAME           PIC A(56).
+           05 CLEAN-ADDRESS        PIC A(36).
+
+      * The clean-file name/address fields are printed wider than the
+      * source so the JUSTIFIED RIGHT MOVE below actually right-aligns
+      * the value in its field, padding on the left, instead of being
+      * a same-length no-op copy.
+       WORKING-STORAGE SECTION.
+       01  WS-VAR.
+           05 ALPHA-JR-NAME       PIC A(56) JUSTIFIED RIGHT.
+           05 ALPHA-JR-ADDRESS    PIC A(36) JUSTIFIED RIGHT.
+       01  WS-FILE-STATUS.
+           05 WS-CUSTOMER-STATUS  PIC XX.
+           05 WS-CLEAN-STATUS     PIC XX.
+       01  WS-EOF-SW              PIC X VALUE 'N'.
+           88 WS-EOF              VALUE 'Y'.
+       01  WS-LEAD-SPACES         PIC 9(02).
+       01  WS-TRIM-LEN            PIC 9(02).
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+       MAIN-START.
+           OPEN INPUT CUSTOMER-FILE.
+           OPEN OUTPUT CLEAN-FILE.
+           PERFORM UNTIL WS-EOF
+               READ CUSTOMER-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM STANDARDIZE-NAME
+                       PERFORM WRITE-CLEAN-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE CUSTOMER-FILE.
+           CLOSE CLEAN-FILE.
+       MAIN-EXIT.
+           STOP RUN.
+
+      * Strip whatever leading spaces the source field carries before
+      * the JUSTIFIED RIGHT MOVE, so every output name/address lands
+      * flush right in its field instead of merely relocating each
+      * record's own inconsistent amount of leading padding.
+       STANDARDIZE-NAME SECTION.
+       STANDARDIZE-NAME-START.
+           MOVE ZERO TO WS-LEAD-SPACES.
+           INSPECT CUST-NAME TALLYING WS-LEAD-SPACES FOR LEADING SPACE.
+           IF WS-LEAD-SPACES < 50
+               COMPUTE WS-TRIM-LEN = 50 - WS-LEAD-SPACES
+               MOVE CUST-NAME (WS-LEAD-SPACES + 1:WS-TRIM-LEN)
+                   TO ALPHA-JR-NAME
+           ELSE
+               MOVE SPACES TO ALPHA-JR-NAME
+           END-IF.
+           MOVE ZERO TO WS-LEAD-SPACES.
+           INSPECT CUST-ADDRESS TALLYING WS-LEAD-SPACES
+               FOR LEADING SPACE.
+           IF WS-LEAD-SPACES < 30
+               COMPUTE WS-TRIM-LEN = 30 - WS-LEAD-SPACES
+               MOVE CUST-ADDRESS (WS-LEAD-SPACES + 1:WS-TRIM-LEN)
+                   TO ALPHA-JR-ADDRESS
+           ELSE
+               MOVE SPACES TO ALPHA-JR-ADDRESS
+           END-IF.
+       STANDARDIZE-NAME-EXIT.
+           EXIT.
+
+       WRITE-CLEAN-RECORD SECTION.
+       WRITE-CLEAN-RECORD-START.
+           MOVE CUST-ID          TO CLEAN-ID.
+           MOVE ALPHA-JR-NAME    TO CLEAN-NAME.
+           MOVE ALPHA-JR-ADDRESS TO CLEAN-ADDRESS.
+           WRITE CLEAN-RECORD.
+       WRITE-CLEAN-RECORD-EXIT.
+           EXIT.
