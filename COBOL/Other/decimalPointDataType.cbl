@@ -2,13 +2,63 @@
        PROGRAM-ID. ADECPDT.
        AUTHOR. MTH.
 
-       DATA DIVISION. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CURRENCY-FILE ASSIGN TO "CURRAMTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CURRENCY-STATUS.
+           SELECT CURRENCY-RPT-FILE ASSIGN TO "CURRRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CURRENCY-RPT-STATUS.
+           SELECT PATTERN-CTL-FILE ASSIGN TO "PICCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PATTERN-CTL-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  CURRENCY-FILE
+           RECORDING MODE IS F.
+       01  CURRENCY-RECORD.
+           05 CURR-CODE            PIC X(03).
+           05 CURR-AMOUNT          PIC 9(09)V9(03).
+
+       FD  CURRENCY-RPT-FILE
+           RECORDING MODE IS F.
+       01  CURRENCY-RPT-RECORD     PIC X(60).
+
+       FD  PATTERN-CTL-FILE
+           RECORDING MODE IS F.
+       01  PATTERN-CTL-RECORD      PIC X(01).
+
        WORKING-STORAGE SECTION.
        01 WS-VARS.
           05 WS-REAL-DP             PIC 9(03).9(2).
-          05 WS-ASSUM-DP            PIC 9(03)V9(2).  
-          05 WS-ASSUM-DSPL          PIC 9(03)P. 
-          05 WS-ASSUM-DSPR          PIC P9(02). 
+          05 WS-ASSUM-DP            PIC 9(03)V9(2).
+          05 WS-ASSUM-DSPL          PIC 9(03)P.
+          05 WS-ASSUM-DSPR          PIC P9(02).
+
+       01  WS-FILE-STATUS.
+           05 WS-CURRENCY-STATUS     PIC XX.
+           05 WS-CURRENCY-RPT-STATUS PIC XX.
+           05 WS-PATTERN-CTL-STATUS  PIC XX.
+       01  WS-EOF-SW                 PIC X VALUE 'N'.
+           88 WS-EOF                 VALUE 'Y'.
+       01  WS-PATTERN-SELECT          PIC X(01) VALUE 'A'.
+           88 WS-PATTERN-ALL             VALUE 'A'.
+           88 WS-PATTERN-REAL-DP         VALUE '1'.
+           88 WS-PATTERN-ASSUM-DP        VALUE '2'.
+           88 WS-PATTERN-ASSUM-DSPL      VALUE '3'.
+           88 WS-PATTERN-ASSUM-DSPR      VALUE '4'.
+       01  WS-DECIMALS                PIC 9(01).
+       01  WS-SCALE-FACTOR             PIC 9(05).
+       01  WS-DISPLAY-LEN              PIC 9(02) VALUE 12.
+       01  WS-ROUNDED-AMOUNT           PIC 9(09)V9(03).
+       01  WS-SCALED-INTERMEDIATE      PIC 9(12).
+       01  WS-CURRND-AMOUNT            PIC S9(09)V9(04).
+       01  WS-CURRND-MODE              PIC X(01) VALUE 'N'.
+       01  WS-CURRND-RESULT            PIC S9(09)V9(02).
 
        PROCEDURE DIVISION.
        MAIN SECTION.
@@ -17,10 +67,122 @@
                                         WS-ASSUM-DP
                                         WS-ASSUM-DSPL
                                         WS-ASSUM-DSPR.
-           DISPLAY "DISLAY FOR 9(03).9(2):  " WS-REAL-DP.
-           DISPLAY "DISLAY FOR 9(03)V9(2):  " WS-ASSUM-DP.
-           DISPLAY "DISLAY FOR 9(03)P    :  " WS-ASSUM-DSPL.
-           DISPLAY "DISLAY FOR P9(02)    :  " WS-ASSUM-DSPR.
+           PERFORM DETERMINE-PATTERN-SELECTION.
+           IF WS-PATTERN-ALL OR WS-PATTERN-REAL-DP
+               DISPLAY "DISLAY FOR 9(03).9(2):  " WS-REAL-DP
+           END-IF.
+           IF WS-PATTERN-ALL OR WS-PATTERN-ASSUM-DP
+               DISPLAY "DISLAY FOR 9(03)V9(2):  " WS-ASSUM-DP
+           END-IF.
+           IF WS-PATTERN-ALL OR WS-PATTERN-ASSUM-DSPL
+               DISPLAY "DISLAY FOR 9(03)P    :  " WS-ASSUM-DSPL
+           END-IF.
+           IF WS-PATTERN-ALL OR WS-PATTERN-ASSUM-DSPR
+               DISPLAY "DISLAY FOR P9(02)    :  " WS-ASSUM-DSPR
+           END-IF.
+           PERFORM PROCESS-CURRENCY-FILE.
        MAIN-EXIT.
-           STOP RUN. 
+           GOBACK.
+
+      * PARM-style selection of which edit pattern(s) to demonstrate,
+      * driven by a PICCTL control record instead of a true PARM
+      * (this shop's COBOL invocation has no clean PARM passthrough)
+      * - '1'-'4' picks one pattern, 'A' or a missing/empty file
+      * shows all four as before.
+       DETERMINE-PATTERN-SELECTION SECTION.
+       DETERMINE-PATTERN-SELECTION-START.
+           MOVE 'A' TO WS-PATTERN-SELECT.
+           OPEN INPUT PATTERN-CTL-FILE.
+           IF WS-PATTERN-CTL-STATUS = '00'
+               READ PATTERN-CTL-FILE
+                   AT END
+                       MOVE 'A' TO WS-PATTERN-SELECT
+                   NOT AT END
+                       MOVE PATTERN-CTL-RECORD TO WS-PATTERN-SELECT
+               END-READ
+               CLOSE PATTERN-CTL-FILE
+           END-IF.
+       DETERMINE-PATTERN-SELECTION-EXIT.
+           EXIT.
+
+       PROCESS-CURRENCY-FILE SECTION.
+       PROCESS-CURRENCY-FILE-START.
+           MOVE 'N' TO WS-EOF-SW.
+           OPEN INPUT CURRENCY-FILE.
+           IF WS-CURRENCY-STATUS = '00'
+               OPEN OUTPUT CURRENCY-RPT-FILE
+               PERFORM UNTIL WS-EOF
+                   READ CURRENCY-FILE
+                       AT END
+                           SET WS-EOF TO TRUE
+                       NOT AT END
+                           PERFORM DETERMINE-CURRENCY-DECIMALS
+                           PERFORM APPLY-CURRENCY-ROUNDING
+                           PERFORM WRITE-CURRENCY-RPT-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE CURRENCY-FILE
+               CLOSE CURRENCY-RPT-FILE
+           END-IF.
+       PROCESS-CURRENCY-FILE-EXIT.
+           EXIT.
+
+      * Decimal-place rule per currency code - two for USD, zero for
+      * JPY, three for the settlement funds that need sub-cent
+      * precision.
+       DETERMINE-CURRENCY-DECIMALS SECTION.
+       DETERMINE-CURRENCY-DECIMALS-START.
+           EVALUATE CURR-CODE
+               WHEN 'JPY'
+                   MOVE 0 TO WS-DECIMALS
+                   MOVE 1 TO WS-SCALE-FACTOR
+                   MOVE 9 TO WS-DISPLAY-LEN
+               WHEN 'USD'
+                   MOVE 2 TO WS-DECIMALS
+                   MOVE 100 TO WS-SCALE-FACTOR
+                   MOVE 11 TO WS-DISPLAY-LEN
+               WHEN OTHER
+                   MOVE 3 TO WS-DECIMALS
+                   MOVE 1000 TO WS-SCALE-FACTOR
+                   MOVE 12 TO WS-DISPLAY-LEN
+           END-EVALUATE.
+       DETERMINE-CURRENCY-DECIMALS-EXIT.
+           EXIT.
+
+      * USD's two-decimal case matches CURRND's rounding signature
+      * exactly, so that common case CALLs the shared subprogram;
+      * CURRND has no provision for the other currencies' 0- or
+      * 3-decimal scales, so those keep the scale-factor COMPUTE.
+       APPLY-CURRENCY-ROUNDING SECTION.
+       APPLY-CURRENCY-ROUNDING-START.
+           IF WS-DECIMALS = 2
+               MOVE CURR-AMOUNT TO WS-CURRND-AMOUNT
+               CALL 'CURRND' USING WS-CURRND-AMOUNT
+                                   WS-CURRND-MODE
+                                   WS-CURRND-RESULT
+               MOVE WS-CURRND-RESULT TO WS-ROUNDED-AMOUNT
+           ELSE
+      * Round to an integer number of the currency's smallest unit
+      * first (WS-SCALED-INTERMEDIATE has no decimal places, so
+      * ROUNDED here genuinely rounds), then rescale back - dividing
+      * a whole number of units is exact, so no precision is lost
+      * on the way back down.
+               COMPUTE WS-SCALED-INTERMEDIATE ROUNDED =
+                   CURR-AMOUNT * WS-SCALE-FACTOR
+               COMPUTE WS-ROUNDED-AMOUNT =
+                   WS-SCALED-INTERMEDIATE / WS-SCALE-FACTOR
+           END-IF.
+       APPLY-CURRENCY-ROUNDING-EXIT.
+           EXIT.
 
+       WRITE-CURRENCY-RPT-RECORD SECTION.
+       WRITE-CURRENCY-RPT-RECORD-START.
+           STRING CURR-CODE DELIMITED BY SIZE
+                  ' DECIMALS: ' DELIMITED BY SIZE
+                  WS-DECIMALS DELIMITED BY SIZE
+                  ' AMOUNT: ' DELIMITED BY SIZE
+                  WS-ROUNDED-AMOUNT (1:WS-DISPLAY-LEN) DELIMITED BY SIZE
+                  INTO CURRENCY-RPT-RECORD.
+           WRITE CURRENCY-RPT-RECORD.
+       WRITE-CURRENCY-RPT-RECORD-EXIT.
+           EXIT.
