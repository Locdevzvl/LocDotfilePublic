@@ -0,0 +1,83 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CRDBEDIT.
+       AUTHOR. MTH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AMOUNT-FILE ASSIGN TO "AMTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AMOUNT-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "CRDBRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  AMOUNT-FILE
+           RECORDING MODE IS F.
+       01  AMOUNT-RECORD.
+           05 AMT-SIGNED         PIC S9(05)V9(02)
+                                  SIGN IS LEADING SEPARATE CHARACTER.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-RECORD         PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  WS-VARS.
+           05 WS-ASSUM-DSPL      PIC S9(05)P.
+           05 WS-ASSUM-DSPR      PIC SP9(02).
+       01  WS-CRDB-IND           PIC X(02).
+       01  WS-FILE-STATUS.
+           05 WS-AMOUNT-STATUS   PIC XX.
+           05 WS-REPORT-STATUS   PIC XX.
+       01  WS-EOF-SW             PIC X VALUE 'N'.
+           88 WS-EOF             VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+       MAIN-START.
+           OPEN INPUT AMOUNT-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           PERFORM UNTIL WS-EOF
+               READ AMOUNT-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM EDIT-AMOUNT
+                       PERFORM WRITE-REPORT-LINE
+               END-READ
+           END-PERFORM.
+           CLOSE AMOUNT-FILE.
+           CLOSE REPORT-FILE.
+       MAIN-EXIT.
+           STOP RUN.
+
+       EDIT-AMOUNT SECTION.
+       EDIT-AMOUNT-START.
+           MOVE AMT-SIGNED TO WS-ASSUM-DSPL.
+           MOVE AMT-SIGNED TO WS-ASSUM-DSPR.
+           IF AMT-SIGNED IS NEGATIVE
+               MOVE 'DB' TO WS-CRDB-IND
+           ELSE
+               MOVE 'CR' TO WS-CRDB-IND
+           END-IF.
+       EDIT-AMOUNT-EXIT.
+           EXIT.
+
+       WRITE-REPORT-LINE SECTION.
+       WRITE-REPORT-LINE-START.
+           STRING 'AMOUNT: ' DELIMITED BY SIZE
+                  AMT-SIGNED DELIMITED BY SIZE
+                  ' 9(05)P: ' DELIMITED BY SIZE
+                  WS-ASSUM-DSPL DELIMITED BY SIZE
+                  ' P9(02): ' DELIMITED BY SIZE
+                  WS-ASSUM-DSPR DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WS-CRDB-IND DELIMITED BY SIZE
+                  INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+       WRITE-REPORT-LINE-EXIT.
+           EXIT.
