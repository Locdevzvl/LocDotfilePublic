@@ -1,22 +1,193 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLO.
 
+      * HELLO doubles as the nightly job-step sequencer: each of the
+      * shop's utility programs is wired in as one step in the
+      * C-PARA THRU F-PARA range, guarded by a step-status table so a
+      * step already marked complete is skipped on the next run
+      * instead of being re-run from C-PARA.  The step table is
+      * persisted to STEPSTAT after every step, so a run that dies
+      * partway through can be restarted and will pick up at the
+      * first pending step instead of redoing completed ones.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STEP-STATUS-FILE ASSIGN TO "STEPSTAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STEP-STATUS-FILE-ST.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  STEP-STATUS-FILE
+           RECORDING MODE IS F.
+       01  STEP-STATUS-RECORD.
+           05 STEP-STATUS-REC-NAME    PIC X(12).
+           05 STEP-STATUS-REC-CODE    PIC X(01).
+
+       WORKING-STORAGE SECTION.
+       01  WS-STEP-STATUS-FILE-ST     PIC XX.
+       01  WS-STEP-EOF-SW             PIC X VALUE 'N'.
+           88 WS-STEP-EOF                VALUE 'Y'.
+       01  WS-CALL-NAME               PIC X(12).
+       01  WS-CALL-RESULT-SW          PIC X(01).
+           88 WS-CALL-OK                 VALUE 'Y'.
+           88 WS-CALL-FAILED             VALUE 'N'.
+       01  WS-STEP-TABLE.
+           05  WS-STEP OCCURS 4 TIMES INDEXED BY STEP-IDX.
+               10 WS-STEP-NAME        PIC X(12).
+               10 WS-STEP-STATUS      PIC X(01).
+                   88 WS-STEP-COMPLETE   VALUE 'C'.
+                   88 WS-STEP-PENDING    VALUE 'P'.
+
        PROCEDURE DIVISION.
        A-PARA.
            PERFORM DISPLAY 'IN A-PARA'
            END-PERFORM.
-           PERFORM C-PARA THRU E-PARA.
+           PERFORM INITIALIZE-STEP-TABLE.
+           PERFORM READ-STEP-STATUS-FILE.
+           PERFORM CHECK-FOR-COMPLETED-RUN.
+           PERFORM C-PARA THRU F-PARA.
 
        B-PARA.
            DISPLAY 'IN B-PARA'.
            STOP RUN.
 
+      * Names must match the real PROGRAM-IDs CALLed dynamically by
+      * RUNPGM (sumTwoNumber.cbl, ADECPDT.cbl, ALPHAJUS.cbl, Loc /
+      * signData.cbl) - same table main.cbl's regression harness uses.
+       INITIALIZE-STEP-TABLE.
+           MOVE 'sumTwoNumber' TO WS-STEP-NAME (1).
+           MOVE 'P'            TO WS-STEP-STATUS (1).
+           MOVE 'ADECPDT'      TO WS-STEP-NAME (2).
+           MOVE 'P'            TO WS-STEP-STATUS (2).
+           MOVE 'ALPHAJUS'     TO WS-STEP-NAME (3).
+           MOVE 'P'            TO WS-STEP-STATUS (3).
+           MOVE 'Loc'          TO WS-STEP-NAME (4).
+           MOVE 'P'            TO WS-STEP-STATUS (4).
+
+      * Pick up any step statuses left over from a prior, interrupted
+      * run so a step already marked complete stays skipped.
+       READ-STEP-STATUS-FILE.
+           OPEN INPUT STEP-STATUS-FILE.
+           IF WS-STEP-STATUS-FILE-ST = '00'
+               PERFORM APPLY-STEP-STATUS-RECORD UNTIL WS-STEP-EOF
+               CLOSE STEP-STATUS-FILE
+           END-IF.
+
+       APPLY-STEP-STATUS-RECORD.
+           READ STEP-STATUS-FILE
+               AT END
+                   SET WS-STEP-EOF TO TRUE
+               NOT AT END
+                   PERFORM APPLY-STEP-STATUS-TO-TABLE
+                       VARYING STEP-IDX FROM 1 BY 1
+                       UNTIL STEP-IDX > 4
+           END-READ.
+
+       APPLY-STEP-STATUS-TO-TABLE.
+           IF STEP-STATUS-REC-NAME = WS-STEP-NAME (STEP-IDX)
+               MOVE STEP-STATUS-REC-CODE TO WS-STEP-STATUS (STEP-IDX)
+           END-IF.
+
+      * A step table loaded as all four complete is not a run left
+      * mid-sequence - it is last run's finished status left over
+      * from a prior night.  Treat it as a new run and reset every
+      * step back to pending instead of skipping the whole chain
+      * forever.
+       CHECK-FOR-COMPLETED-RUN.
+           IF WS-STEP-COMPLETE (1) AND WS-STEP-COMPLETE (2)
+              AND WS-STEP-COMPLETE (3) AND WS-STEP-COMPLETE (4)
+               PERFORM INITIALIZE-STEP-TABLE
+           END-IF.
+
+      * Rewrite the whole step table to STEPSTAT so the next run (or
+      * a restart of this one) can resume where this run left off.
+       WRITE-STEP-STATUS-FILE.
+           OPEN OUTPUT STEP-STATUS-FILE.
+           PERFORM WRITE-ONE-STEP-STATUS-RECORD
+               VARYING STEP-IDX FROM 1 BY 1
+               UNTIL STEP-IDX > 4.
+           CLOSE STEP-STATUS-FILE.
+
+       WRITE-ONE-STEP-STATUS-RECORD.
+           MOVE WS-STEP-NAME (STEP-IDX) TO STEP-STATUS-REC-NAME.
+           MOVE WS-STEP-STATUS (STEP-IDX) TO STEP-STATUS-REC-CODE.
+           WRITE STEP-STATUS-RECORD.
+
        C-PARA.
            DISPLAY 'IN C-PARA'.
+           IF WS-STEP-PENDING (1)
+               MOVE WS-STEP-NAME (1) TO WS-CALL-NAME
+               MOVE 'Y' TO WS-CALL-RESULT-SW
+               CALL 'RUNPGM' USING WS-CALL-NAME WS-CALL-RESULT-SW
+                   ON EXCEPTION
+                       MOVE 'N' TO WS-CALL-RESULT-SW
+               END-CALL
+               IF WS-CALL-OK
+                   MOVE 'C' TO WS-STEP-STATUS (1)
+               ELSE
+                   DISPLAY 'STEP SUMTWO FAILED - LEFT PENDING'
+               END-IF
+               PERFORM WRITE-STEP-STATUS-FILE
+           ELSE
+               DISPLAY 'STEP SUMTWO ALREADY COMPLETE - SKIPPED'
+           END-IF.
 
        D-PARA.
            DISPLAY 'IN D-PARA'.
+           IF WS-STEP-PENDING (2)
+               MOVE WS-STEP-NAME (2) TO WS-CALL-NAME
+               MOVE 'Y' TO WS-CALL-RESULT-SW
+               CALL 'RUNPGM' USING WS-CALL-NAME WS-CALL-RESULT-SW
+                   ON EXCEPTION
+                       MOVE 'N' TO WS-CALL-RESULT-SW
+               END-CALL
+               IF WS-CALL-OK
+                   MOVE 'C' TO WS-STEP-STATUS (2)
+               ELSE
+                   DISPLAY 'STEP ADECPDT FAILED - LEFT PENDING'
+               END-IF
+               PERFORM WRITE-STEP-STATUS-FILE
+           ELSE
+               DISPLAY 'STEP ADECPDT ALREADY COMPLETE - SKIPPED'
+           END-IF.
 
        E-PARA.
            DISPLAY 'IN E-PARA'.
-   
\ No newline at end of file
+           IF WS-STEP-PENDING (3)
+               MOVE WS-STEP-NAME (3) TO WS-CALL-NAME
+               MOVE 'Y' TO WS-CALL-RESULT-SW
+               CALL 'RUNPGM' USING WS-CALL-NAME WS-CALL-RESULT-SW
+                   ON EXCEPTION
+                       MOVE 'N' TO WS-CALL-RESULT-SW
+               END-CALL
+               IF WS-CALL-OK
+                   MOVE 'C' TO WS-STEP-STATUS (3)
+               ELSE
+                   DISPLAY 'STEP ALPHAJUS FAILED - LEFT PENDING'
+               END-IF
+               PERFORM WRITE-STEP-STATUS-FILE
+           ELSE
+               DISPLAY 'STEP ALPHAJUS ALREADY COMPLETE - SKIPPED'
+           END-IF.
+
+       F-PARA.
+           DISPLAY 'IN F-PARA'.
+           IF WS-STEP-PENDING (4)
+               MOVE WS-STEP-NAME (4) TO WS-CALL-NAME
+               MOVE 'Y' TO WS-CALL-RESULT-SW
+               CALL 'RUNPGM' USING WS-CALL-NAME WS-CALL-RESULT-SW
+                   ON EXCEPTION
+                       MOVE 'N' TO WS-CALL-RESULT-SW
+               END-CALL
+               IF WS-CALL-OK
+                   MOVE 'C' TO WS-STEP-STATUS (4)
+               ELSE
+                   DISPLAY 'STEP LOC FAILED - LEFT PENDING'
+               END-IF
+               PERFORM WRITE-STEP-STATUS-FILE
+           ELSE
+               DISPLAY 'STEP LOC ALREADY COMPLETE - SKIPPED'
+           END-IF.
