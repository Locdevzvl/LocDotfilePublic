@@ -0,0 +1,110 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANKRECN.
+       AUTHOR. MTH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OUR-FILE ASSIGN TO "OURAMTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUR-STATUS.
+           SELECT BANK-FILE ASSIGN TO "BANKAMTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BANK-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "RECNRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  OUR-FILE
+           RECORDING MODE IS F.
+       01  OUR-RECORD.
+           05 OUR-ID              PIC 9(06).
+           05 OUR-AMOUNT          PIC S9(07)V9(02)
+                                  SIGN IS LEADING SEPARATE CHARACTER.
+
+       FD  BANK-FILE
+           RECORDING MODE IS F.
+       01  BANK-RECORD.
+           05 BANK-ID             PIC 9(06).
+           05 BANK-AMOUNT         PIC S9(07)V9(02).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-RECORD          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-OUR-NORM             PIC S9(07)V9(02).
+       01  WS-BANK-NORM            PIC S9(07)V9(02).
+       01  WS-FILE-STATUS.
+           05 WS-OUR-STATUS        PIC XX.
+           05 WS-BANK-STATUS       PIC XX.
+           05 WS-REPORT-STATUS     PIC XX.
+       01  WS-OUR-EOF-SW           PIC X VALUE 'N'.
+           88 WS-OUR-EOF           VALUE 'Y'.
+       01  WS-BANK-EOF-SW          PIC X VALUE 'N'.
+           88 WS-BANK-EOF          VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+       MAIN-START.
+           OPEN INPUT OUR-FILE.
+           OPEN INPUT BANK-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           PERFORM READ-OUR-RECORD.
+           PERFORM READ-BANK-RECORD.
+           PERFORM UNTIL WS-OUR-EOF OR WS-BANK-EOF
+               PERFORM NORMALIZE-AND-COMPARE
+               PERFORM READ-OUR-RECORD
+               PERFORM READ-BANK-RECORD
+           END-PERFORM.
+           CLOSE OUR-FILE.
+           CLOSE BANK-FILE.
+           CLOSE REPORT-FILE.
+       MAIN-EXIT.
+           STOP RUN.
+
+       READ-OUR-RECORD SECTION.
+       READ-OUR-RECORD-START.
+           READ OUR-FILE
+               AT END
+                   SET WS-OUR-EOF TO TRUE
+           END-READ.
+       READ-OUR-RECORD-EXIT.
+           EXIT.
+
+       READ-BANK-RECORD SECTION.
+       READ-BANK-RECORD-START.
+           READ BANK-FILE
+               AT END
+                   SET WS-BANK-EOF TO TRUE
+           END-READ.
+       READ-BANK-RECORD-EXIT.
+           EXIT.
+
+       NORMALIZE-AND-COMPARE SECTION.
+       NORMALIZE-AND-COMPARE-START.
+           MOVE OUR-AMOUNT  TO WS-OUR-NORM.
+           MOVE BANK-AMOUNT TO WS-BANK-NORM.
+           IF WS-OUR-NORM NOT = WS-BANK-NORM
+               PERFORM WRITE-MISMATCH-RECORD
+           END-IF.
+       NORMALIZE-AND-COMPARE-EXIT.
+           EXIT.
+
+       WRITE-MISMATCH-RECORD SECTION.
+       WRITE-MISMATCH-RECORD-START.
+           STRING 'MISMATCH OUR-ID ' DELIMITED BY SIZE
+                  OUR-ID DELIMITED BY SIZE
+                  ' OUR-AMT ' DELIMITED BY SIZE
+                  WS-OUR-NORM DELIMITED BY SIZE
+                  ' BANK-ID ' DELIMITED BY SIZE
+                  BANK-ID DELIMITED BY SIZE
+                  ' BANK-AMT ' DELIMITED BY SIZE
+                  WS-BANK-NORM DELIMITED BY SIZE
+                  INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+       WRITE-MISMATCH-RECORD-EXIT.
+           EXIT.
