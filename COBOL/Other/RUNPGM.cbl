@@ -0,0 +1,31 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RUNPGM.
+       AUTHOR. MTH.
+
+      * Common CALL-by-name subprogram shared by THRU.cbl's job-step
+      * sequencer and main.cbl's regression harness, so the actual
+      * dynamic CALL only lives in one place instead of being
+      * duplicated between the two HELLO programs.
+      *
+      * A caller's own ON EXCEPTION cannot see a failure inside this
+      * CALL LK-PROGRAM-NAME - that exception occurs inside RUNPGM's
+      * run, not the caller's - so RUNPGM traps it here itself and
+      * hands the pass/fail result back through LK-CALL-STATUS.
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  LK-PROGRAM-NAME           PIC X(12).
+       01  LK-CALL-STATUS            PIC X(01).
+           88 LK-CALL-OK                VALUE 'Y'.
+           88 LK-CALL-FAILED            VALUE 'N'.
+
+       PROCEDURE DIVISION USING LK-PROGRAM-NAME LK-CALL-STATUS.
+       MAIN SECTION.
+       MAIN-START.
+           MOVE 'Y' TO LK-CALL-STATUS.
+           CALL LK-PROGRAM-NAME
+               ON EXCEPTION
+                   MOVE 'N' TO LK-CALL-STATUS
+           END-CALL.
+       MAIN-EXIT.
+           GOBACK.
