@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DPCOMPR.
+       AUTHOR. MTH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AMOUNT-FILE ASSIGN TO "RAWAMTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AMOUNT-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "DPCMPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  AMOUNT-FILE
+           RECORDING MODE IS F.
+       01  AMOUNT-RECORD.
+           05 AMT-RAW            PIC 9(03)V9(02).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-RECORD         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-VARS.
+          05 WS-REAL-DP             PIC 9(03).9(2).
+          05 WS-ASSUM-DP            PIC 9(03)V9(2).
+          05 WS-ASSUM-DSPL          PIC 9(03)P.
+          05 WS-ASSUM-DSPR          PIC P9(02).
+       01  WS-FILE-STATUS.
+           05 WS-AMOUNT-STATUS      PIC XX.
+           05 WS-REPORT-STATUS      PIC XX.
+       01  WS-EOF-SW                PIC X VALUE 'N'.
+           88 WS-EOF                VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+       MAIN-START.
+           OPEN INPUT AMOUNT-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           PERFORM WRITE-REPORT-HEADING.
+           PERFORM UNTIL WS-EOF
+               READ AMOUNT-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM FORMAT-AMOUNT
+                       PERFORM WRITE-REPORT-LINE
+               END-READ
+           END-PERFORM.
+           CLOSE AMOUNT-FILE.
+           CLOSE REPORT-FILE.
+       MAIN-EXIT.
+           STOP RUN.
+
+       WRITE-REPORT-HEADING SECTION.
+       WRITE-REPORT-HEADING-START.
+           STRING '9(03).9(2)   9(03)V9(2)   9(03)P       P9(02)'
+                  DELIMITED BY SIZE
+                  INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+       WRITE-REPORT-HEADING-EXIT.
+           EXIT.
+
+       FORMAT-AMOUNT SECTION.
+       FORMAT-AMOUNT-START.
+           MOVE AMT-RAW              TO  WS-REAL-DP
+                                          WS-ASSUM-DP
+                                          WS-ASSUM-DSPL
+                                          WS-ASSUM-DSPR.
+       FORMAT-AMOUNT-EXIT.
+           EXIT.
+
+       WRITE-REPORT-LINE SECTION.
+       WRITE-REPORT-LINE-START.
+           STRING WS-REAL-DP DELIMITED BY SIZE
+                  '   ' DELIMITED BY SIZE
+                  WS-ASSUM-DP DELIMITED BY SIZE
+                  '   ' DELIMITED BY SIZE
+                  WS-ASSUM-DSPL DELIMITED BY SIZE
+                  '     ' DELIMITED BY SIZE
+                  WS-ASSUM-DSPR DELIMITED BY SIZE
+                  INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+       WRITE-REPORT-LINE-EXIT.
+           EXIT.
