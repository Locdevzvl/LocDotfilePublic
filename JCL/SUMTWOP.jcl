@@ -0,0 +1,33 @@
+//SUMTWOP  PROC RGN=0M
+//*--------------------------------------------------------------*
+//* CATALOGED PROCEDURE - RUN sumTwoNumber AS A BATCH STEP        *
+//* DD NAMES MATCH THE PROGRAM'S SELECT/ASSIGN CLAUSES:           *
+//*   TRANFILE - INPUT  NUMA/NUMB TRANSACTION PAIRS               *
+//*   RESFILE  - OUTPUT RESULT/REPORT RECORDS (HEADER/DETAIL/     *
+//*              TRAILER)                                         *
+//*   REJFILE  - OUTPUT NON-NUMERIC REJECT RECORDS                *
+//*   ERRFILE  - OUTPUT SIZE-ERROR RECORDS                        *
+//*   CHKFILE  - CHECKPOINT/RESTART RECORD                        *
+//*--------------------------------------------------------------*
+//* SUMTWO01 IS THE LINKAGE-EDITED 8-CHARACTER LOAD MODULE ALIAS FOR
+//* THE COMPILED PROGRAM-ID sumTwoNumber (LOAD LIBRARY MEMBER NAMES
+//* ARE LIMITED TO 8 CHARACTERS); SEE WS-JOB-ID IN THE SOURCE.
+//STEP1    EXEC PGM=SUMTWO01
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//TRANFILE DD   DSN=&TRANDSN,DISP=SHR
+//RESFILE  DD   DSN=&RESDSN,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//REJFILE  DD   DSN=&REJDSN,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//ERRFILE  DD   DSN=&ERRDSN,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CHKFILE  DD   DSN=&CHKDSN,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
