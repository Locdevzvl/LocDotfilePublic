@@ -0,0 +1,16 @@
+//SUMTWOJ  JOB (ACCTNO),'SUM TWO NUMBER',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY BATCH JOB - RUN sumTwoNumber AGAINST THE UPSTREAM     *
+//* EXTRACT FILE, THEN ONLY CONTINUE TO THE DOWNSTREAM STEPS      *
+//* WHEN THE SUM STEP ENDED CLEAN (RETURN CODE 0).                *
+//*--------------------------------------------------------------*
+//SUMSTEP  EXEC PROC=SUMTWOP,
+//             TRANDSN='PROD.SUMTWO.TRANFILE',
+//             RESDSN='PROD.SUMTWO.RESFILE',
+//             REJDSN='PROD.SUMTWO.REJFILE',
+//             ERRDSN='PROD.SUMTWO.ERRFILE',
+//             CHKDSN='PROD.SUMTWO.CHKFILE'
+//*
+//NEXTSTEP EXEC PGM=IEFBR14,COND=(0,NE,SUMSTEP.STEP1)
+//DUMMY    DD   DUMMY
